@@ -0,0 +1,430 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMPBATCH.
+000120 AUTHOR. RAM.
+000130 INSTALLATION. HOME OFFICE.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED. 2026-08-08.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ----------------------------------------------
+000210* 2026-08-08  RAM  INITIAL VERSION.  UNATTENDED NIGHTLY LOAD OF
+000220*                  HIRE/TRANSFER/TERMINATION TRANSACTIONS AGAINST
+000230*                  EMPLOYEE-MASTER, WITH A CHECKPOINT WRITTEN
+000240*                  EVERY WS-CHECKPOINT-INTERVAL RECORDS SO AN
+000250*                  ABENDED RUN CAN BE RESTARTED WITHOUT
+000260*                  REPROCESSING TRANSACTIONS THAT ALREADY WENT
+000270*                  IN.
+000280* 2026-08-08  RAM  ADDED AN AUDIT LOG (EMPAUDIT) RECORDING EVERY
+000290*                  ADD, CHANGE, AND DELETE APPLIED BY THIS RUN,
+000300*                  WITH BEFORE/AFTER FIELD VALUES, SHARED WITH
+000310*                  THE INTERACTIVE MAINTENANCE LOG IN SEQREAD.
+000320* 2026-08-08  RAM  ADDED INVALID KEY / NOT INVALID KEY CHECKING
+000330*                  AROUND THE WRITE, REWRITE, AND DELETE AGAINST
+000340*                  EMPLOYEE-MASTER SO A FAILED I/O ON AN
+000350*                  UNATTENDED RUN IS REJECTED AND COUNTED RATHER
+000360*                  THAN SILENTLY TREATED AS APPLIED.  ALSO CHECK
+000370*                  WS-TRANS-STATUS AFTER OPENING TRANS-FILE, SAME
+000380*                  AS THE CHECK ALREADY IN PLACE FOR
+000390*                  EMPLOYEE-MASTER, SO A MISSING OR MISNAMED
+000400*                  EMPTRAN STOPS WITH A MESSAGE INSTEAD OF READING
+000410*                  AGAINST A FILE THAT NEVER OPENED.  NOTE: SINCE
+000420*                  THE CHECKPOINT IS ONLY WRITTEN EVERY
+000430*                  WS-CHECKPOINT-INTERVAL RECORDS, A RUN THAT
+000440*                  ABENDS BETWEEN CHECKPOINTS WILL, ON RESTART,
+000450*                  REAPPLY THE TRANSACTIONS SINCE THE LAST WRITTEN
+000460*                  CHECKPOINT.  THE REAPPLIED WRITE/REWRITE/DELETE
+000470*                  ARE HARMLESS TO EMPLOYEE-MASTER (SAME VALUES
+000480*                  GOING BACK IN), BUT 5000-WRITE-AUDIT-RECORD HAS
+000490*                  NO WAY TO KNOW THE TRANSACTION WAS ALREADY
+000500*                  AUDITED BEFORE THE ABEND, SO THOSE FEW
+000510*                  TRANSACTIONS GET A DUPLICATE AUDIT ENTRY ON
+000520*                  RESTART.  CLOSING THIS FULLY WOULD MEAN EITHER
+000530*                  CHECKPOINTING EVERY TRANSACTION (GIVING UP THE
+000540*                  BATCHED CHECKPOINT I/O THIS INTERVAL WAS ADDED
+000550*                  FOR) OR CARRYING A TRANSACTION SEQUENCE NUMBER
+000560*                  INTO AUDITREC.CPY, WHICH SEQREAD'S INTERACTIVE
+000570*                  MAINTENANCE OPTIONS HAVE NO EQUIVALENT OF.
+000580*                  OPERATIONALLY: A RESTARTED BATCH CAN LOG A
+000590*                  HANDFUL OF DUPLICATE BEFORE/AFTER-IDENTICAL
+000600*                  AUDIT ROWS FOR THE INTERVAL IN PROGRESS WHEN THE
+000610*                  ABEND HIT; EMPLOYEE-MASTER ITSELF IS NOT AFFECTED.
+000620* 2026-08-08  RAM  4000-WRAP-UP NEVER CLEARED EMPCKPT, SO A
+000630*                  COMPLETED RUN LEFT THE LAST TRANSACTION'S
+000640*                  SEQUENCE NUMBER SITTING ON THE CHECKPOINT FILE.
+000650*                  SINCE EACH NIGHT'S EMPTRAN STARTS ITS TRAN-SEQ
+000660*                  OVER AT 1, THE NEXT RUN WOULD FIND EVERY
+000670*                  TRANSACTION AT OR BELOW THAT LEFTOVER SEQUENCE
+000680*                  AND SKIP THE WHOLE FILE, SILENTLY, WITH A
+000690*                  SUMMARY THAT LOOKED CLEAN.  ADDED
+000700*                  3200-CLEAR-CHECKPOINT, CALLED FROM 4000-WRAP-UP,
+000710*                  WHICH EMPTIES EMPCKPT (NO WRITE) SO THE NEXT
+000720*                  RUN'S 1000-INITIALIZE SEES NO CHECKPOINT AND
+000730*                  STARTS AT SEQUENCE 0, THE SAME PATH ALREADY USED
+000740*                  FOR A BRAND-NEW SITE.  4000-WRAP-UP ONLY RUNS
+000750*                  AFTER THE MAIN PROCESSING LOOP EXITS ON TRUE
+000760*                  END OF FILE, SO AN ABENDED RUN NEVER REACHES
+000770*                  THIS CLEAR AND RESTART RECOVERY IS UNCHANGED.
+000780*================================================================
+000790 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000810 FILE-CONTROL.
+000820     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000830         ORGANIZATION IS INDEXED
+000840         ACCESS MODE IS DYNAMIC
+000850         RECORD KEY IS E-ID
+000860         FILE STATUS IS WS-MASTER-STATUS.
+000870     SELECT TRANS-FILE ASSIGN TO "EMPTRAN"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-TRANS-STATUS.
+000900     SELECT CHECKPOINT-FILE ASSIGN TO "EMPCKPT"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-CKPT-STATUS.
+000930     SELECT AUDIT-FILE ASSIGN TO "EMPAUDIT"
+000940         ORGANIZATION IS LINE SEQUENTIAL.
+000950
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  EMPLOYEE-MASTER.
+000990 01  EMPLOYEE-RECORD.
+001000     COPY EMPREC
+001010         REPLACING ==EMP-ID==     BY ==E-ID==
+001020                   ==EMP-NAME==   BY ==E-NAME==
+001030                   ==EMP-CITY==   BY ==E-CITY==
+001040                   ==EMP-SALARY== BY ==E-SALARY==
+001050                   ==EMP-DEPT==   BY ==E-DEPT==.
+001060
+001070 FD  TRANS-FILE.
+001080 01  TRANS-RECORD.
+001090     05 TRAN-SEQ PIC 9(6).
+001100     05 TRAN-TYPE PIC X(1).
+001110        88 TRAN-IS-ADD VALUE "A".
+001120        88 TRAN-IS-CHANGE VALUE "C".
+001130        88 TRAN-IS-DELETE VALUE "D".
+001140     05 TRAN-ID PIC 9(8).
+001150     05 TRAN-NAME PIC X(25).
+001160     05 TRAN-CITY PIC X(20).
+001170     05 TRAN-SALARY PIC 9(6).
+001180     05 TRAN-DEPT PIC X(4).
+001190
+001200 FD  CHECKPOINT-FILE.
+001210 01  CHECKPOINT-RECORD.
+001220     05 CKPT-LAST-SEQ PIC 9(6).
+001230
+001240 FD  AUDIT-FILE.
+001250 01  AUDIT-RECORD.
+001260     COPY AUDITREC.
+001270
+001280 WORKING-STORAGE SECTION.
+001290 01  WS-MASTER-STATUS PIC X(2) VALUE "00".
+001300 01  WS-TRANS-STATUS PIC X(2) VALUE "00".
+001310 01  WS-CKPT-STATUS PIC X(2) VALUE "00".
+001320 01  WS-TRANS-EOF PIC A(1) VALUE "N".
+001330
+001340*----------------------------------------------------------------
+001350* AUDIT LOG WORKING FIELDS.  SET JUST BEFORE PERFORM
+001360* 5000-WRITE-AUDIT-RECORD.
+001370*----------------------------------------------------------------
+001380 01  WS-AUD-DATE PIC 9(8) VALUE 0.
+001390 01  WS-AUD-TIME PIC 9(8) VALUE 0.
+001400 01  WS-AUDIT-BEFORE-NAME PIC X(25) VALUE SPACES.
+001410 01  WS-AUDIT-BEFORE-CITY PIC X(20) VALUE SPACES.
+001420 01  WS-AUDIT-BEFORE-SALARY PIC 9(06) VALUE 0.
+001430 01  WS-AUDIT-BEFORE-DEPT PIC X(04) VALUE SPACES.
+001440 01  WS-AUDIT-AFTER-NAME PIC X(25) VALUE SPACES.
+001450 01  WS-AUDIT-AFTER-CITY PIC X(20) VALUE SPACES.
+001460 01  WS-AUDIT-AFTER-SALARY PIC 9(06) VALUE 0.
+001470 01  WS-AUDIT-AFTER-DEPT PIC X(04) VALUE SPACES.
+001480 01  WS-LAST-CHECKPOINT-SEQ PIC 9(6) VALUE 0.
+001490 01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+001500 01  WS-RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+001510
+001520 01  WS-ADD-COUNT PIC 9(6) COMP VALUE 0.
+001530 01  WS-CHANGE-COUNT PIC 9(6) COMP VALUE 0.
+001540 01  WS-DELETE-COUNT PIC 9(6) COMP VALUE 0.
+001550 01  WS-SKIP-COUNT PIC 9(6) COMP VALUE 0.
+001560 01  WS-REJECT-COUNT PIC 9(6) COMP VALUE 0.
+001570
+001580 PROCEDURE DIVISION.
+001590*================================================================
+001600* 0000-MAIN-PROCESS
+001610*     BATCH MAINLINE.  INITIALIZES, APPLIES EVERY TRANSACTION
+001620*     NOT ALREADY COVERED BY THE LAST CHECKPOINT, REPORTS A
+001630*     SUMMARY, AND STOPS.
+001640*================================================================
+001650 0000-MAIN-PROCESS.
+001660     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001670     PERFORM 2000-PROCESS-TRANSACTION
+001680         THRU 2000-PROCESS-TRANSACTION-EXIT
+001690         UNTIL WS-TRANS-EOF = "Y"
+001700     PERFORM 4000-WRAP-UP THRU 4000-WRAP-UP-EXIT
+001710     STOP RUN.
+001720
+001730*================================================================
+001740* 1000-INITIALIZE
+001750*     OPENS THE MASTER AND TRANSACTION FILES AND RECOVERS THE
+001760*     LAST CHECKPOINT, IF ANY, SO A RESTARTED RUN SKIPS
+001770*     TRANSACTIONS THAT WERE ALREADY APPLIED.
+001780*================================================================
+001790 1000-INITIALIZE.
+001800     OPEN I-O EMPLOYEE-MASTER
+001810     IF WS-MASTER-STATUS NOT = "00"
+001820         DISPLAY "Unable to open EMPLOYEE-MASTER, status: "
+001830             WS-MASTER-STATUS
+001840         DISPLAY "Run EMPCONV to build EMPLOYEE-MASTER first."
+001850         STOP RUN
+001860     END-IF
+001870     OPEN INPUT TRANS-FILE
+001880     IF WS-TRANS-STATUS NOT = "00"
+001890         DISPLAY "Unable to open TRANS-FILE, status: "
+001900             WS-TRANS-STATUS
+001910         STOP RUN
+001920     END-IF
+001930     OPEN EXTEND AUDIT-FILE
+001940     OPEN INPUT CHECKPOINT-FILE
+001950     IF WS-CKPT-STATUS = "00"
+001960         READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+001970             AT END MOVE 0 TO WS-LAST-CHECKPOINT-SEQ
+001980             NOT AT END MOVE CKPT-LAST-SEQ TO
+001990                 WS-LAST-CHECKPOINT-SEQ
+002000         END-READ
+002010         CLOSE CHECKPOINT-FILE
+002020     ELSE
+002030         MOVE 0 TO WS-LAST-CHECKPOINT-SEQ
+002040     END-IF
+002050     DISPLAY "EMPBATCH starting after checkpoint sequence "
+002060         WS-LAST-CHECKPOINT-SEQ.
+002070 1000-INITIALIZE-EXIT.
+002080     EXIT.
+002090
+002100*================================================================
+002110* 2000-PROCESS-TRANSACTION
+002120*     READS ONE TRANSACTION AND APPLIES IT, UNLESS ITS SEQUENCE
+002130*     NUMBER IS AT OR BEFORE THE LAST CHECKPOINT, IN WHICH CASE
+002140*     IT HAS ALREADY BEEN APPLIED AND IS SKIPPED.
+002150*================================================================
+002160 2000-PROCESS-TRANSACTION.
+002170     READ TRANS-FILE
+002180         AT END MOVE "Y" TO WS-TRANS-EOF
+002190     END-READ
+002200     IF WS-TRANS-EOF NOT = "Y"
+002210         IF TRAN-SEQ <= WS-LAST-CHECKPOINT-SEQ
+002220             ADD 1 TO WS-SKIP-COUNT
+002230         ELSE
+002240             PERFORM 2100-APPLY-TRANSACTION
+002250                 THRU 2100-APPLY-TRANSACTION-EXIT
+002260             PERFORM 3000-CHECKPOINT-IF-DUE
+002270                 THRU 3000-CHECKPOINT-IF-DUE-EXIT
+002280         END-IF
+002290     END-IF.
+002300 2000-PROCESS-TRANSACTION-EXIT.
+002310     EXIT.
+002320
+002330*----------------------------------------------------------------
+002340* 2100-APPLY-TRANSACTION
+002350*     APPLIES ONE ADD, CHANGE, OR DELETE TRANSACTION TO
+002360*     EMPLOYEE-MASTER.
+002370*----------------------------------------------------------------
+002380 2100-APPLY-TRANSACTION.
+002390     MOVE TRAN-ID TO E-ID
+002400     EVALUATE TRUE
+002410         WHEN TRAN-IS-ADD
+002420             READ EMPLOYEE-MASTER
+002430                 KEY IS E-ID
+002440                 INVALID KEY
+002450                     MOVE TRAN-NAME TO E-NAME
+002460                     MOVE TRAN-CITY TO E-CITY
+002470                     MOVE TRAN-SALARY TO E-SALARY
+002480                     MOVE TRAN-DEPT TO E-DEPT
+002490                     WRITE EMPLOYEE-RECORD
+002500                       INVALID KEY
+002510                         DISPLAY "WRITE FAILED: " TRAN-ID
+002520                         ADD 1 TO WS-REJECT-COUNT
+002530                       NOT INVALID KEY
+002540                         ADD 1 TO WS-ADD-COUNT
+002550                         MOVE SPACES TO WS-AUDIT-BEFORE-NAME
+002560                         MOVE SPACES TO WS-AUDIT-BEFORE-CITY
+002570                         MOVE 0 TO WS-AUDIT-BEFORE-SALARY
+002580                         MOVE SPACES TO WS-AUDIT-BEFORE-DEPT
+002590                         MOVE TRAN-NAME TO WS-AUDIT-AFTER-NAME
+002600                         MOVE TRAN-CITY TO WS-AUDIT-AFTER-CITY
+002610                         MOVE TRAN-SALARY TO WS-AUDIT-AFTER-SALARY
+002620                         MOVE TRAN-DEPT TO WS-AUDIT-AFTER-DEPT
+002630                         PERFORM 5000-WRITE-AUDIT-RECORD
+002640                             THRU 5000-WRITE-AUDIT-RECORD-EXIT
+002650                     END-WRITE
+002660                 NOT INVALID KEY
+002670                     DISPLAY "REJECT ADD, DUPLICATE ID: "
+002680                         TRAN-ID
+002690                     ADD 1 TO WS-REJECT-COUNT
+002700             END-READ
+002710         WHEN TRAN-IS-CHANGE
+002720             READ EMPLOYEE-MASTER
+002730                 KEY IS E-ID
+002740                 INVALID KEY
+002750                     DISPLAY "REJECT CHANGE, UNKNOWN ID: "
+002760                         TRAN-ID
+002770                     ADD 1 TO WS-REJECT-COUNT
+002780                 NOT INVALID KEY
+002790                     MOVE E-NAME TO WS-AUDIT-BEFORE-NAME
+002800                     MOVE E-CITY TO WS-AUDIT-BEFORE-CITY
+002810                     MOVE E-SALARY TO WS-AUDIT-BEFORE-SALARY
+002820                     MOVE E-DEPT TO WS-AUDIT-BEFORE-DEPT
+002830                     MOVE TRAN-NAME TO E-NAME
+002840                     MOVE TRAN-CITY TO E-CITY
+002850                     MOVE TRAN-SALARY TO E-SALARY
+002860                     MOVE TRAN-DEPT TO E-DEPT
+002870                     REWRITE EMPLOYEE-RECORD
+002880                       INVALID KEY
+002890                         DISPLAY "REWRITE FAILED: " TRAN-ID
+002900                         ADD 1 TO WS-REJECT-COUNT
+002910                       NOT INVALID KEY
+002920                         ADD 1 TO WS-CHANGE-COUNT
+002930                         MOVE TRAN-NAME TO WS-AUDIT-AFTER-NAME
+002940                         MOVE TRAN-CITY TO WS-AUDIT-AFTER-CITY
+002950                         MOVE TRAN-SALARY TO
+002960                             WS-AUDIT-AFTER-SALARY
+002970                         MOVE TRAN-DEPT TO WS-AUDIT-AFTER-DEPT
+002980                         PERFORM 5000-WRITE-AUDIT-RECORD
+002990                             THRU 5000-WRITE-AUDIT-RECORD-EXIT
+003000                     END-REWRITE
+003010             END-READ
+003020         WHEN TRAN-IS-DELETE
+003030             READ EMPLOYEE-MASTER
+003040                 KEY IS E-ID
+003050                 INVALID KEY
+003060                     DISPLAY "REJECT DELETE, UNKNOWN ID: "
+003070                         TRAN-ID
+003080                     ADD 1 TO WS-REJECT-COUNT
+003090                 NOT INVALID KEY
+003100                     MOVE E-NAME TO WS-AUDIT-BEFORE-NAME
+003110                     MOVE E-CITY TO WS-AUDIT-BEFORE-CITY
+003120                     MOVE E-SALARY TO WS-AUDIT-BEFORE-SALARY
+003130                     MOVE E-DEPT TO WS-AUDIT-BEFORE-DEPT
+003140                     DELETE EMPLOYEE-MASTER RECORD
+003150                       INVALID KEY
+003160                         DISPLAY "DELETE FAILED: " TRAN-ID
+003170                         ADD 1 TO WS-REJECT-COUNT
+003180                       NOT INVALID KEY
+003190                         ADD 1 TO WS-DELETE-COUNT
+003200                         MOVE SPACES TO WS-AUDIT-AFTER-NAME
+003210                         MOVE SPACES TO WS-AUDIT-AFTER-CITY
+003220                         MOVE 0 TO WS-AUDIT-AFTER-SALARY
+003230                         MOVE SPACES TO WS-AUDIT-AFTER-DEPT
+003240                         PERFORM 5000-WRITE-AUDIT-RECORD
+003250                             THRU 5000-WRITE-AUDIT-RECORD-EXIT
+003260                     END-DELETE
+003270             END-READ
+003280         WHEN OTHER
+003290             DISPLAY "REJECT, UNKNOWN TRANSACTION TYPE: "
+003300                 TRAN-TYPE
+003310             ADD 1 TO WS-REJECT-COUNT
+003320     END-EVALUATE.
+003330 2100-APPLY-TRANSACTION-EXIT.
+003340     EXIT.
+003350
+003360*----------------------------------------------------------------
+003370* 5000-WRITE-AUDIT-RECORD
+003380*     APPENDS ONE RECORD TO EMPAUDIT DESCRIBING THE ADD, CHANGE,
+003390*     OR DELETE JUST APPLIED.  TRAN-ID AND TRAN-TYPE IDENTIFY
+003400*     THE EMPLOYEE AND OPERATION; THE CALLER HAS ALREADY SET
+003410*     THE BEFORE/AFTER FIELDS.
+003420*----------------------------------------------------------------
+003430 5000-WRITE-AUDIT-RECORD.
+003440     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+003450     ACCEPT WS-AUD-TIME FROM TIME
+003460     MOVE WS-AUD-DATE TO AUD-DATE
+003470     MOVE WS-AUD-TIME TO AUD-TIME
+003480     MOVE TRAN-ID TO AUD-ID
+003490     MOVE TRAN-TYPE TO AUD-OPERATION
+003500     MOVE WS-AUDIT-BEFORE-NAME TO AUD-BEFORE-NAME
+003510     MOVE WS-AUDIT-BEFORE-CITY TO AUD-BEFORE-CITY
+003520     MOVE WS-AUDIT-BEFORE-SALARY TO AUD-BEFORE-SALARY
+003530     MOVE WS-AUDIT-BEFORE-DEPT TO AUD-BEFORE-DEPT
+003540     MOVE WS-AUDIT-AFTER-NAME TO AUD-AFTER-NAME
+003550     MOVE WS-AUDIT-AFTER-CITY TO AUD-AFTER-CITY
+003560     MOVE WS-AUDIT-AFTER-SALARY TO AUD-AFTER-SALARY
+003570     MOVE WS-AUDIT-AFTER-DEPT TO AUD-AFTER-DEPT
+003580     WRITE AUDIT-RECORD.
+003590 5000-WRITE-AUDIT-RECORD-EXIT.
+003600     EXIT.
+003610
+003620*================================================================
+003630* 3000-CHECKPOINT-IF-DUE
+003640*     COUNTS THE TRANSACTION JUST APPLIED AND, EVERY
+003650*     WS-CHECKPOINT-INTERVAL RECORDS, WRITES THE CURRENT
+003660*     TRANSACTION SEQUENCE NUMBER TO THE CHECKPOINT FILE SO A
+003670*     RESTART DOES NOT REPROCESS IT.
+003680*================================================================
+003690 3000-CHECKPOINT-IF-DUE.
+003700     ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+003710     IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+003720         PERFORM 3100-WRITE-CHECKPOINT
+003730             THRU 3100-WRITE-CHECKPOINT-EXIT
+003740         MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+003750     END-IF.
+003760 3000-CHECKPOINT-IF-DUE-EXIT.
+003770     EXIT.
+003780
+003790*----------------------------------------------------------------
+003800* 3100-WRITE-CHECKPOINT
+003810*     REWRITES EMPCKPT WITH THE SEQUENCE NUMBER OF THE
+003820*     TRANSACTION JUST APPLIED.
+003830*----------------------------------------------------------------
+003840 3100-WRITE-CHECKPOINT.
+003850     MOVE TRAN-SEQ TO WS-LAST-CHECKPOINT-SEQ
+003860     MOVE TRAN-SEQ TO CKPT-LAST-SEQ
+003870     OPEN OUTPUT CHECKPOINT-FILE
+003880     WRITE CHECKPOINT-RECORD
+003890     CLOSE CHECKPOINT-FILE.
+003900 3100-WRITE-CHECKPOINT-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------------
+003940* 3200-CLEAR-CHECKPOINT
+003950*     EMPTIES EMPCKPT AT THE END OF A RUN THAT READ ALL THE WAY
+003960*     TO TRUE END OF FILE ON TRANS-FILE (4000-WRAP-UP IS ONLY
+003970*     EVER REACHED THAT WAY; AN ABEND NEVER GETS HERE).  EACH
+003980*     NIGHT'S EMPTRAN IS A FRESH EXTRACT WHOSE TRAN-SEQ STARTS
+003990*     OVER AT 1, SO LEAVING THE LAST RUN'S SEQUENCE NUMBER ON
+004000*     EMPCKPT WOULD MAKE THE NEXT RUN'S 2000-PROCESS-TRANSACTION
+004010*     TREAT TRAN-SEQ <= WS-LAST-CHECKPOINT-SEQ AS TRUE FOR EVERY
+004020*     TRANSACTION IN THE NEW FILE AND SKIP ALL OF IT.  OPENING
+004030*     OUTPUT AND CLOSING WITH NO WRITE LEAVES EMPCKPT PRESENT
+004040*     BUT EMPTY, WHICH 1000-INITIALIZE'S AT-END BRANCH ALREADY
+004050*     TREATS AS "NO CHECKPOINT YET" ON THE NEXT RUN.
+004060*     WS-LAST-CHECKPOINT-SEQ ITSELF IS LEFT ALONE SO THE RUN
+004070*     SUMMARY BELOW STILL SHOWS WHERE THIS RUN LEFT OFF.
+004080*----------------------------------------------------------------
+004090 3200-CLEAR-CHECKPOINT.
+004100     OPEN OUTPUT CHECKPOINT-FILE
+004110     CLOSE CHECKPOINT-FILE.
+004120 3200-CLEAR-CHECKPOINT-EXIT.
+004130     EXIT.
+004140
+004150*================================================================
+004160* 4000-WRAP-UP
+004170*     WRITES A FINAL CHECKPOINT, CLOSES THE FILES, AND DISPLAYS
+004180*     A RUN SUMMARY.
+004190*================================================================
+004200 4000-WRAP-UP.
+004210     IF WS-RECORDS-SINCE-CHECKPOINT > 0
+004220         PERFORM 3100-WRITE-CHECKPOINT
+004230             THRU 3100-WRITE-CHECKPOINT-EXIT
+004240     END-IF
+004250     PERFORM 3200-CLEAR-CHECKPOINT THRU 3200-CLEAR-CHECKPOINT-EXIT
+004260     CLOSE EMPLOYEE-MASTER
+004270     CLOSE TRANS-FILE
+004280     CLOSE AUDIT-FILE
+004290     DISPLAY " "
+004300     DISPLAY "EMPBATCH run summary:"
+004310     DISPLAY "  Added      : " WS-ADD-COUNT
+004320     DISPLAY "  Changed    : " WS-CHANGE-COUNT
+004330     DISPLAY "  Deleted    : " WS-DELETE-COUNT
+004340     DISPLAY "  Skipped    : " WS-SKIP-COUNT
+004350         " (already checkpointed)"
+004360     DISPLAY "  Rejected   : " WS-REJECT-COUNT
+004370     DISPLAY "  Checkpoint : " WS-LAST-CHECKPOINT-SEQ.
+004380 4000-WRAP-UP-EXIT.
+004390     EXIT.
