@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPVALID.
+000300 AUTHOR. RAM.
+000400 INSTALLATION. HOME OFFICE.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------------
+001200* 2026-08-08  RAM  INITIAL VERSION.  STANDALONE PRE-LOAD
+001300*                  VALIDATION PASS OVER EMPLOYEE-MASTER, RUN
+001400*                  BEFORE THE INTERACTIVE PROGRAM OR THE NIGHTLY
+001500*                  BATCH LOAD TO CATCH BAD DATA EARLY.  WRITES
+001600*                  ONE EXCEPTION LINE PER PROBLEM FOUND TO
+001700*                  EMPEXCP.
+001750* 2026-08-08  RAM  TEST E-ID AND E-SALARY FOR IS NOT NUMERIC
+001760*                  BEFORE THE ZERO COMPARE, SO A RECORD DAMAGED
+001770*                  OUTSIDE THIS PROGRAM'S OWN MOVES IS REPORTED
+001780*                  AS AN EXCEPTION RATHER THAN ABENDING.  ALSO
+001790*                  CHECK WS-MASTER-STATUS AFTER OPENING
+001791*                  EMPLOYEE-MASTER SO A MISSING OR UNBUILT
+001792*                  MASTER STOPS WITH A CLEAR MESSAGE INSTEAD OF
+001793*                  RUNNING AGAINST NOTHING.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS E-ID
+002600         FILE STATUS IS WS-MASTER-STATUS.
+002700     SELECT EXCEPTION-FILE ASSIGN TO "EMPEXCP"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  EMPLOYEE-MASTER.
+003300 01  EMPLOYEE-RECORD.
+003400     COPY EMPREC
+003500         REPLACING ==EMP-ID==     BY ==E-ID==
+003600                   ==EMP-NAME==   BY ==E-NAME==
+003700                   ==EMP-CITY==   BY ==E-CITY==
+003800                   ==EMP-SALARY== BY ==E-SALARY==
+003900                   ==EMP-DEPT==   BY ==E-DEPT==.
+004000
+004100 FD  EXCEPTION-FILE.
+004200 01  EXCEPTION-LINE PIC X(80).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-MASTER-STATUS PIC X(2) VALUE "00".
+004600 01  WS-EOF PIC A(1) VALUE "N".
+004700 01  WS-RECORD-HAS-EXCEPTION PIC A(1) VALUE "N".
+004800
+004900 01  WS-RECORDS-READ PIC 9(7) COMP VALUE 0.
+005000 01  WS-CLEAN-COUNT PIC 9(7) COMP VALUE 0.
+005100 01  WS-EXCEPTION-COUNT PIC 9(7) COMP VALUE 0.
+005200
+005300 01  WS-EXC-REASON PIC X(60) VALUE SPACES.
+005400
+005500 01  WS-TITLE-LINE PIC X(80) VALUE
+005600     "EMPLOYEE MASTER PRE-LOAD VALIDATION EXCEPTION REPORT".
+005700
+005800 01  WS-EXCEPTION-DETAIL.
+005900     05 XCL-ID PIC 9(8).
+006000     05 FILLER PIC X(02) VALUE SPACES.
+006100     05 XCL-REASON PIC X(60).
+006200
+006300 PROCEDURE DIVISION.
+006400*================================================================
+006500* 0000-MAIN-PROCESS
+006600*     BATCH MAINLINE.  VALIDATES EVERY RECORD ON EMPLOYEE-MASTER
+006700*     AND WRITES AN EXCEPTION REPORT.
+006800*================================================================
+006900 0000-MAIN-PROCESS.
+007000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007100     PERFORM 2000-VALIDATE-RECORD
+007200         THRU 2000-VALIDATE-RECORD-EXIT
+007300         UNTIL WS-EOF = "Y"
+007400     PERFORM 3000-WRAP-UP THRU 3000-WRAP-UP-EXIT
+007500     STOP RUN.
+007600
+007700*================================================================
+007800* 1000-INITIALIZE
+007900*     OPENS THE MASTER AND EXCEPTION FILES AND WRITES THE
+008000*     REPORT TITLE.
+008100*================================================================
+008200 1000-INITIALIZE.
+008300     OPEN INPUT EMPLOYEE-MASTER
+008310     IF WS-MASTER-STATUS NOT = "00"
+008320         DISPLAY "Unable to open EMPLOYEE-MASTER, status: "
+008330             WS-MASTER-STATUS
+008340         DISPLAY "Run EMPCONV to build EMPLOYEE-MASTER first."
+008350         STOP RUN
+008360     END-IF
+008400     OPEN OUTPUT EXCEPTION-FILE
+008500     MOVE WS-TITLE-LINE TO EXCEPTION-LINE
+008600     WRITE EXCEPTION-LINE
+008700     MOVE SPACES TO EXCEPTION-LINE
+008800     WRITE EXCEPTION-LINE
+008900     READ EMPLOYEE-MASTER NEXT
+009000         AT END MOVE "Y" TO WS-EOF
+009100     END-READ.
+009200 1000-INITIALIZE-EXIT.
+009300     EXIT.
+009400
+009500*================================================================
+009600* 2000-VALIDATE-RECORD
+009700*     CHECKS ONE EMPLOYEE-MASTER RECORD FOR A NON-NUMERIC OR
+009800*     ZERO ID, A BLANK NAME OR CITY, OR A NON-NUMERIC OR ZERO
+009900*     SALARY, WRITING ONE EXCEPTION LINE FOR EVERY PROBLEM
+009950*     FOUND.  THE NUMERIC CLASS TEST RUNS FIRST SO A RECORD
+009960*     DAMAGED OUTSIDE THIS SUITE OF PROGRAMS IS REPORTED AS AN
+009970*     EXCEPTION INSTEAD OF ABENDING ON THE COMPARISON.
+010000*================================================================
+010100 2000-VALIDATE-RECORD.
+010200     ADD 1 TO WS-RECORDS-READ
+010300     MOVE "N" TO WS-RECORD-HAS-EXCEPTION
+010400     IF E-ID IS NOT NUMERIC OR E-ID = 0
+010450         MOVE "NON-NUMERIC OR MISSING EMPLOYEE ID"
+010475             TO WS-EXC-REASON
+010600         PERFORM 2100-WRITE-EXCEPTION
+010650             THRU 2100-WRITE-EXCEPTION-EXIT
+010700     END-IF
+010800     IF E-NAME = SPACES
+010900         MOVE "BLANK EMPLOYEE NAME" TO WS-EXC-REASON
+011000         PERFORM 2100-WRITE-EXCEPTION
+011050             THRU 2100-WRITE-EXCEPTION-EXIT
+011100     END-IF
+011200     IF E-CITY = SPACES
+011300         MOVE "BLANK EMPLOYEE CITY" TO WS-EXC-REASON
+011400         PERFORM 2100-WRITE-EXCEPTION
+011450             THRU 2100-WRITE-EXCEPTION-EXIT
+011500     END-IF
+011600     IF E-SALARY IS NOT NUMERIC OR E-SALARY = 0
+011700         MOVE "NON-NUMERIC OR MISSING SALARY" TO WS-EXC-REASON
+011800         PERFORM 2100-WRITE-EXCEPTION
+011850             THRU 2100-WRITE-EXCEPTION-EXIT
+011900     END-IF
+012000     IF WS-RECORD-HAS-EXCEPTION = "Y"
+012100         ADD 1 TO WS-EXCEPTION-COUNT
+012200     ELSE
+012300         ADD 1 TO WS-CLEAN-COUNT
+012400     END-IF
+012500     READ EMPLOYEE-MASTER NEXT
+012600         AT END MOVE "Y" TO WS-EOF
+012700     END-READ.
+012800 2000-VALIDATE-RECORD-EXIT.
+012900     EXIT.
+013000
+013100*----------------------------------------------------------------
+013200* 2100-WRITE-EXCEPTION
+013300*     WRITES ONE LINE TO EMPEXCP FOR THE REASON CURRENTLY IN
+013400*     WS-EXC-REASON.
+013500*----------------------------------------------------------------
+013600 2100-WRITE-EXCEPTION.
+013700     MOVE E-ID TO XCL-ID
+013800     MOVE WS-EXC-REASON TO XCL-REASON
+013900     MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE
+014000     WRITE EXCEPTION-LINE
+014100     MOVE "Y" TO WS-RECORD-HAS-EXCEPTION.
+014200 2100-WRITE-EXCEPTION-EXIT.
+014300     EXIT.
+014400
+014500*================================================================
+014600* 3000-WRAP-UP
+014700*     CLOSES THE FILES AND DISPLAYS A RUN SUMMARY.
+014800*================================================================
+014900 3000-WRAP-UP.
+015000     CLOSE EMPLOYEE-MASTER
+015100     CLOSE EXCEPTION-FILE
+015200     DISPLAY " "
+015300     DISPLAY "EMPVALID run summary:"
+015400     DISPLAY "  Records read      : " WS-RECORDS-READ
+015500     DISPLAY "  Clean records     : " WS-CLEAN-COUNT
+015600     DISPLAY "  Records excepted  : " WS-EXCEPTION-COUNT
+015700     DISPLAY "Exception report written to EMPEXCP.".
+015800 3000-WRAP-UP-EXIT.
+015900     EXIT.
