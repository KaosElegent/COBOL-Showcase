@@ -0,0 +1,38 @@
+000100*================================================================
+000200* EMPREC  -  STANDARD EMPLOYEE RECORD LAYOUT
+000300*----------------------------------------------------------------
+000400* SHARED FIELD LAYOUT FOR THE EMPLOYEE MASTER RECORD.  COPY
+000500* THIS UNDER A LEVEL-01 GROUP AND USE REPLACING TO FIT THE
+000600* PREFIX NEEDED BY THE ENCLOSING RECORD, E.G.
+000700*
+000800*     01  EMPLOYEE-RECORD.
+000900*         COPY EMPREC
+000910*             REPLACING ==EMP-ID==     BY ==E-ID==
+000920*                       ==EMP-NAME==   BY ==E-NAME==
+000930*                       ==EMP-CITY==   BY ==E-CITY==
+000940*                       ==EMP-SALARY== BY ==E-SALARY==
+000950*                       ==EMP-DEPT==   BY ==E-DEPT==.
+001000*
+001100*     01  WS-EMPLOYEE.
+001200*         COPY EMPREC
+001210*             REPLACING ==EMP-ID==     BY ==WS-ID==
+001220*                       ==EMP-NAME==   BY ==WS-NAME==
+001230*                       ==EMP-CITY==   BY ==WS-CITY==
+001240*                       ==EMP-SALARY== BY ==WS-SALARY==
+001250*                       ==EMP-DEPT==   BY ==WS-DEPT==.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500* DATE       INIT  DESCRIPTION
+001600* ---------- ----  ----------------------------------------------
+001700* 2026-08-08  RAM  INITIAL VERSION, PULLED OUT OF READDATA.CBL
+001800*                  SO THE EMPLOYEE-MASTER LAYOUT CAN BE SHARED
+001900*                  ACROSS PROGRAMS.
+001950* 2026-08-08  RAM  ADDED EMP-DEPT DEPARTMENT CODE SO HEADCOUNT
+001960*                  AND SALARY SPEND CAN BE BROKEN DOWN BY
+001970*                  DEPARTMENT AS WELL AS BY CITY.
+002000*================================================================
+002200     05  EMP-ID                    PIC 9(08).
+002300     05  EMP-NAME                  PIC X(25).
+002400     05  EMP-CITY                  PIC X(20).
+002500     05  EMP-SALARY                PIC 9(06).
+002550     05  EMP-DEPT                  PIC X(04).
