@@ -0,0 +1,32 @@
+000100*================================================================
+000200* AUDITREC  -  STANDARD EMPLOYEE AUDIT LOG RECORD LAYOUT
+000300*----------------------------------------------------------------
+000400* ONE RECORD IS WRITTEN FOR EVERY ADD, CHANGE, OR DELETE MADE
+000500* AGAINST EMPLOYEE-MASTER, WHETHER FROM THE INTERACTIVE
+000600* MAINTENANCE MENU OR THE NIGHTLY TRANSACTION LOAD, SO THERE IS
+000700* A SINGLE TRAIL OF WHO-CHANGED-WHAT FOR THE WHOLE EMPLOYEE
+000800* MASTER FILE.  COPY THIS UNDER A LEVEL-01 GROUP, E.G.
+000900*
+001000*     01  AUDIT-RECORD.
+001100*         COPY AUDITREC.
+001200*----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400* DATE       INIT  DESCRIPTION
+001500* ---------- ----  ----------------------------------------------
+001600* 2026-08-08  RAM  INITIAL VERSION.
+001700*================================================================
+001800     05  AUD-DATE                 PIC 9(08).
+001900     05  AUD-TIME                 PIC 9(08).
+002000     05  AUD-ID                    PIC 9(08).
+002100     05  AUD-OPERATION             PIC X(01).
+002200         88  AUD-IS-ADD            VALUE "A".
+002300         88  AUD-IS-CHANGE         VALUE "C".
+002400         88  AUD-IS-DELETE         VALUE "D".
+002500     05  AUD-BEFORE-NAME           PIC X(25).
+002600     05  AUD-BEFORE-CITY           PIC X(20).
+002700     05  AUD-BEFORE-SALARY         PIC 9(06).
+002800     05  AUD-BEFORE-DEPT           PIC X(04).
+002900     05  AUD-AFTER-NAME            PIC X(25).
+003000     05  AUD-AFTER-CITY            PIC X(20).
+003100     05  AUD-AFTER-SALARY          PIC 9(06).
+003200     05  AUD-AFTER-DEPT            PIC X(04).
