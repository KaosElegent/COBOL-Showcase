@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPCONV.
+000300 AUTHOR. RAM.
+000400 INSTALLATION. HOME OFFICE.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------------
+001200* 2026-08-08  RAM  INITIAL VERSION.  ONE-TIME CONVERSION OF THE
+001300*                  OLD LINE SEQUENTIAL EMPLOYEE-FILE ('data') TO
+001400*                  THE INDEXED EMPLOYEE-MASTER (EMPMAST) KEYED ON
+001500*                  E-ID.  ALSO SERVES AS THE BOOTSTRAP THAT
+001600*                  CREATES AN EMPTY EMPMAST WHEN NO LEGACY FILE
+001700*                  IS PRESENT, SO SEQREAD, EMPBATCH, AND EMPVALID
+001800*                  ALWAYS HAVE A MASTER FILE TO OPEN.  RUN THIS
+001900*                  ONCE BEFORE FIRST USE OF THE OTHER PROGRAMS;
+002000*                  RUNNING IT AGAIN REBUILDS EMPMAST FROM 'data'
+002100*                  FROM SCRATCH.
+002200*================================================================
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT OLD-EMPLOYEE-FILE ASSIGN TO "data"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-OLD-FILE-STATUS.
+002900     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS E-ID
+003300         FILE STATUS IS WS-MASTER-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*----------------------------------------------------------------
+003800* THE OLD EMPLOYEE-FILE LAYOUT, BEFORE EMP-DEPT WAS ADDED.  KEPT
+003900* HERE RATHER THAN IN EMPREC.CPY SINCE IT IS ONLY EVER READ BY
+004000* THIS ONE-TIME CONVERSION RUN.
+004100*----------------------------------------------------------------
+004200 FD  OLD-EMPLOYEE-FILE.
+004300 01  OLD-EMPLOYEE-RECORD.
+004400     05 OLD-ID PIC 9(8).
+004500     05 OLD-NAME PIC X(25).
+004600     05 OLD-CITY PIC X(20).
+004700     05 OLD-SALARY PIC 9(6).
+004800
+004900 FD  EMPLOYEE-MASTER.
+005000 01  EMPLOYEE-RECORD.
+005100     COPY EMPREC
+005200         REPLACING ==EMP-ID==     BY ==E-ID==
+005300                   ==EMP-NAME==   BY ==E-NAME==
+005400                   ==EMP-CITY==   BY ==E-CITY==
+005500                   ==EMP-SALARY== BY ==E-SALARY==
+005600                   ==EMP-DEPT==   BY ==E-DEPT==.
+005700
+005800 WORKING-STORAGE SECTION.
+005900 01  WS-OLD-FILE-STATUS PIC X(2) VALUE "00".
+006000 01  WS-MASTER-STATUS PIC X(2) VALUE "00".
+006100 01  WS-OLD-FILE-PRESENT PIC A(1) VALUE "N".
+006200     88 OLD-FILE-PRESENT VALUE "Y".
+006300 01  WS-EOF PIC A(1) VALUE "N".
+006400
+006500 01  WS-CONVERTED-COUNT PIC 9(7) COMP VALUE 0.
+006600 01  WS-REJECT-COUNT PIC 9(7) COMP VALUE 0.
+006700
+006800 PROCEDURE DIVISION.
+006900*================================================================
+007000* 0000-MAIN-PROCESS
+007100*     BATCH MAINLINE.  BUILDS A FRESH EMPLOYEE-MASTER AND, IF A
+007200*     LEGACY EMPLOYEE-FILE IS PRESENT, CONVERTS EVERY RECORD ON
+007300*     IT INTO THE NEW INDEXED LAYOUT.
+007400*================================================================
+007500 0000-MAIN-PROCESS.
+007600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007700     PERFORM 2000-CONVERT-RECORD
+007800         THRU 2000-CONVERT-RECORD-EXIT
+007900         UNTIL WS-EOF = "Y"
+008000     PERFORM 3000-WRAP-UP THRU 3000-WRAP-UP-EXIT
+008100     STOP RUN.
+008200
+008300*================================================================
+008400* 1000-INITIALIZE
+008500*     CREATES A FRESH EMPLOYEE-MASTER AND OPENS THE LEGACY
+008600*     EMPLOYEE-FILE, IF ONE EXISTS, FOR CONVERSION.
+008700*================================================================
+008800 1000-INITIALIZE.
+008900     OPEN OUTPUT EMPLOYEE-MASTER
+009000     IF WS-MASTER-STATUS NOT = "00"
+009100         DISPLAY "Unable to create EMPLOYEE-MASTER, status: "
+009200             WS-MASTER-STATUS
+009300         STOP RUN
+009400     END-IF
+009500     OPEN INPUT OLD-EMPLOYEE-FILE
+009600     IF WS-OLD-FILE-STATUS = "00"
+009700         MOVE "Y" TO WS-OLD-FILE-PRESENT
+009800         READ OLD-EMPLOYEE-FILE
+009900             AT END MOVE "Y" TO WS-EOF
+010000         END-READ
+010100     ELSE
+010200         DISPLAY "No legacy EMPLOYEE-FILE ('data') found; "
+010300             "EMPLOYEE-MASTER created empty."
+010400         MOVE "Y" TO WS-EOF
+010500     END-IF.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800
+010900*================================================================
+011000* 2000-CONVERT-RECORD
+011100*     WRITES ONE OLD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER, DEFAULTING
+011200*     THE DEPARTMENT CODE TO SPACES SINCE THE OLD LAYOUT HAD NONE,
+011300*     AND READS THE NEXT LEGACY RECORD.
+011400*================================================================
+011500 2000-CONVERT-RECORD.
+011600     MOVE OLD-ID TO E-ID
+011700     MOVE OLD-NAME TO E-NAME
+011800     MOVE OLD-CITY TO E-CITY
+011900     MOVE OLD-SALARY TO E-SALARY
+012000     MOVE SPACES TO E-DEPT
+012100     WRITE EMPLOYEE-RECORD
+012200         INVALID KEY
+012300             DISPLAY "REJECT, DUPLICATE ID: " OLD-ID
+012400             ADD 1 TO WS-REJECT-COUNT
+012500         NOT INVALID KEY
+012600             ADD 1 TO WS-CONVERTED-COUNT
+012700     END-WRITE
+012800     READ OLD-EMPLOYEE-FILE
+012900         AT END MOVE "Y" TO WS-EOF
+013000     END-READ.
+013100 2000-CONVERT-RECORD-EXIT.
+013200     EXIT.
+013300
+013400*================================================================
+013500* 3000-WRAP-UP
+013600*     CLOSES THE FILES AND DISPLAYS A RUN SUMMARY.
+013700*================================================================
+013800 3000-WRAP-UP.
+013900     CLOSE EMPLOYEE-MASTER
+014000     IF OLD-FILE-PRESENT
+014100         CLOSE OLD-EMPLOYEE-FILE
+014200     END-IF
+014300     DISPLAY " "
+014400     DISPLAY "EMPCONV run summary:"
+014500     DISPLAY "  Converted  : " WS-CONVERTED-COUNT
+014600     DISPLAY "  Rejected   : " WS-REJECT-COUNT
+014700     DISPLAY "EMPLOYEE-MASTER (EMPMAST) is ready for use.".
+014800 3000-WRAP-UP-EXIT.
+014900     EXIT.
