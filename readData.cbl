@@ -1,133 +1,1218 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEQREAD.
-       AUTHOR. SHREY.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO 'data'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 E-ID PIC 9(8).
-           05 E-NAME PIC X(25).
-           05 E-CITY PIC X(20).
-           05 E-SALARY PIC 9(6).
-       
-       WORKING-STORAGE SECTION. 
-       01 WS-EMPLOYEE.
-           05 WS-ID PIC 9(8).
-           05 WS-NAME PIC X(25).
-           05 WS-CITY PIC X(20).
-           05 WS-SALARY PIC 9(6).
-       01 WS-EOF PIC A(1).
-
-       01 WS-INPUT-CHOICE.
-           05 WS-USERINPUT PIC S9(1) VALUE -1.
-           05 WS-USEREXTRA-1 PIC X(79).
-               88 input-is-ok-1 VALUE space.
-       
-       01 WS-INPUT-CITY.
-           05 WS-USERCITY PIC X(20).
-           05 WS-USEREXTRA-2 PIC X(60).
-              88 input-is-ok-2 VALUE space.
-       01 WS-MEANSALARY PIC 9(7)v9(2) VALUE 0.
-       01 WS-DISPMEANSALARY PIC $(3),$(3).99.
-
-       PROCEDURE DIVISION.
-       main section.
-           PERFORM UI WITH TEST AFTER UNTIL WS-USERINPUT=0.
-           STOP RUN.
-       
-       UI section.
-       display-menu.
-           DISPLAY "SELECT AN OPTION:".
-           DISPLAY "1) Display all records".
-           DISPLAY "2) Display the mean salary for a city".
-           DISPLAY "0) Exit".
-           DISPLAY "(1/2/0): " WITH NO ADVANCING.
-           ACCEPT WS-INPUT-CHOICE.
-
-       choices.
-           EVALUATE TRUE
-           WHEN WS-USERINPUT NUMERIC AND input-is-ok-1
-               EVALUATE TRUE
-                   WHEN WS-USERINPUT=1
-                       PERFORM display-all
-                   WHEN WS-USERINPUT=2
-                       PERFORM display-mean
-                   WHEN WS-USERINPUT=0
-                       PERFORM end-run
-                   WHEN OTHER
-                       DISPLAY "INVALID INPUT!"
-                       DISPLAY " "
-               END-EVALUATE
-           WHEN OTHER
-               DISPLAY "INVALID INPUT!"
-               DISPLAY " "
-           END-EVALUATE.
-
-       actions section.
-       display-all.
-           OPEN INPUT EMPLOYEE-FILE
-               PERFORM UNTIL WS-EOF='Y'
-               READ EMPLOYEE-FILE INTO WS-EMPLOYEE
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END DISPLAY WS-EMPLOYEE
-               END-READ
-               END-PERFORM
-               MOVE 'N' TO WS-EOF
-           CLOSE EMPLOYEE-FILE
-           DISPLAY " ".
-
-       display-mean.
-           DISPLAY "Enter a city name (0 to Exit): " WITH NO ADVANCING
-           ACCEPT WS-INPUT-CITY
-              
-           EVALUATE TRUE
-           WHEN input-is-ok-2
-               EVALUATE TRUE
-               WHEN NOT WS-USERCITY='0'
-                 OPEN INPUT EMPLOYEE-FILE
-                 PERFORM UNTIL WS-EOF='Y'
-                 READ EMPLOYEE-FILE INTO WS-EMPLOYEE
-                     AT END MOVE 'Y' TO WS-EOF
-                     NOT AT END
-                     IF WS-USERCITY=WS-CITY
-                     COMPUTE WS-MEANSALARY=(WS-MEANSALARY+WS-SALARY)/2
-                     END-IF
-                 END-READ
-                 END-PERFORM
-                 MOVE 'N' TO WS-EOF
-                 CLOSE EMPLOYEE-FILE
-                 EVALUATE TRUE
-                 WHEN WS-MEANSALARY=0
-                    DISPLAY "Mean salary is zero!" WITH NO ADVANCING
-                    DISPLAY "(Maybe no records found with such city"
-                    DISPLAY " "
-                 WHEN OTHER
-                    MOVE WS-MEANSALARY TO WS-DISPMEANSALARY
-                    DISPLAY "Mean Salary for " WITH NO ADVANCING
-                    DISPLAY WS-USERCITY " is " WS-DISPMEANSALARY
-                    DISPLAY " "
-                    MOVE 0 TO WS-MEANSALARY
-                 END-EVALUATE
-               END-EVALUATE
-           WHEN OTHER
-               DISPLAY "INVALID INPUT!"
-               DISPLAY " "
-               GO TO display-mean
-           END-EVALUATE.
-       
-       end-run.
-           DISPLAY "Thank You for using the program!"
-           STOP RUN.
-       
-
-
-
-
-           
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SEQREAD.
+000120 AUTHOR. SHREY.
+000130 INSTALLATION. HOME OFFICE.
+000140 DATE-WRITTEN. UNKNOWN.
+000150 DATE-COMPILED. UNKNOWN.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ----------------------------------------------
+000210* 2026-08-08  RAM  OPTION 2 RECALCULATED AS A TRUE RUNNING
+000220*                  AVERAGE (TOTAL / COUNT) INSTEAD OF A RUNNING
+000230*                  HALVING.  ADDED MIN / MAX / MEDIAN SALARY FOR
+000240*                  THE SELECTED CITY SO OUTLIERS CAN BE SPOTTED
+000250*                  BEFORE A RAISE BUDGET IS SUBMITTED.
+000260* 2026-08-08  RAM  CONVERTED EMPLOYEE-FILE FROM LINE SEQUENTIAL
+000270*                  TO AN INDEXED EMPLOYEE-MASTER KEYED ON E-ID
+000280*                  AND ADDED A "LOOKUP ONE EMPLOYEE" OPTION THAT
+000290*                  READS DIRECTLY BY KEY INSTEAD OF SCANNING.
+000300* 2026-08-08  RAM  ADDED "ADD / UPDATE / DELETE EMPLOYEE" MENU
+000310*                  OPTIONS SO THE MASTER CAN BE MAINTAINED
+000320*                  INTERACTIVELY INSTEAD OF BY EDITING THE FILE
+000330*                  DIRECTLY.
+000340* 2026-08-08  RAM  ADDED A PAGINATED, CITY-SUBTOTALED PRINTER
+000350*                  REPORT (EMPRPT) WITH A FINAL CONTROL TOTAL,
+000360*                  THE FORMAT FINANCE ASKS FOR AT MONTH END.
+000370* 2026-08-08  RAM  EXTENDED EMPLOYEE-RECORD WITH A DEPARTMENT
+000380*                  CODE AND ADDED A DEPARTMENT/CITY CROSS-TAB
+000390*                  REPORT (DEPTXTAB) WITH DEPARTMENT SUBTOTALS
+000400*                  AND A REPORT GRAND TOTAL.
+000410* 2026-08-08  RAM  ADDED AN AUDIT LOG (EMPAUDIT) RECORDING EVERY
+000420*                  ADD, UPDATE, AND DELETE MADE THROUGH THE
+000430*                  MAINTENANCE MENU, WITH THE BEFORE AND AFTER
+000440*                  VALUES OF EACH CHANGED FIELD, FOR TRACEABILITY.
+000450* 2026-08-08  RAM  ADDED A CSV EXPORT OPTION (EMPCSV) FOR FEEDING
+000460*                  EMPLOYEE-MASTER TO SPREADSHEETS AND OTHER
+000470*                  DOWNSTREAM SYSTEMS.
+000480* 2026-08-08  RAM  OPTION 1 (DISPLAY ALL RECORDS) NOW OFFERS A
+000490*                  CHOICE OF NAME, CITY, OR SALARY ORDER VIA THE
+000500*                  SORT VERB, IN ADDITION TO PHYSICAL FILE ORDER.
+000510* 2026-08-08  RAM  WIRED WS-FILE-STATUS INTO EVERY OPEN OF
+000520*                  EMPLOYEE-MASTER SO A FAILED OPEN IS REPORTED
+000530*                  INSTEAD OF FALLING THROUGH TO INVALID KEY
+000540*                  CHECKS THAT NEVER CATCH AN OPEN FAILURE.
+000550*                  TRIMMED TRAILING BLANKS FROM NAME/CITY/DEPT ON
+000560*                  CSV EXPORT.  WARN ONCE IF THE CITY SALARY
+000570*                  TABLE FILLS DURING OPTION 2 SO A TRUNCATED
+000580*                  MEDIAN DOESN'T LOOK AUTHORITATIVE.
+000581* 2026-08-08  RAM  CSV EXPORT NOW QUOTES NAME/CITY WHEN EITHER
+000582*                  CONTAINS A COMMA (E.G. "WASHINGTON, DC") SO THE
+000583*                  ROW STILL HAS THE RIGHT NUMBER OF FIELDS WHEN
+000584*                  READ BACK BY A SPREADSHEET OR BI TOOL.  REPLACED
+000585*                  THE "PREVIOUS CITY/DEPT = SPACES" SENTINEL IN
+000586*                  THE CITY REPORT AND THE DEPARTMENT/CITY CROSS-
+000587*                  TAB WITH AN EXPLICIT GROUP-STARTED SWITCH, SINCE
+000588*                  A BLANK CITY OR DEPARTMENT IS REAL DATA (EMPCONV
+000589*                  DEFAULTS E-DEPT TO SPACES) AND WAS CAUSING THE
+000590*                  LAST SORTED GROUP'S FINAL SUBTOTAL OR CELL TO BE
+000591*                  SKIPPED WHENEVER ITS KEY HAPPENED TO BE BLANK.
+000592*================================================================
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS DYNAMIC
+000660         RECORD KEY IS E-ID
+000670         FILE STATUS IS WS-FILE-STATUS.
+000680     SELECT REPORT-FILE ASSIGN TO "EMPRPT"
+000690         ORGANIZATION IS LINE SEQUENTIAL.
+000700     SELECT SORT-FILE ASSIGN TO "SRTWORK".
+000710     SELECT SORTED-MASTER ASSIGN TO "EMPSRT"
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730     SELECT XTAB-FILE ASSIGN TO "DEPTXTAB"
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750     SELECT AUDIT-FILE ASSIGN TO "EMPAUDIT"
+000760         ORGANIZATION IS LINE SEQUENTIAL.
+000770     SELECT CSV-FILE ASSIGN TO "EMPCSV"
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  EMPLOYEE-MASTER.
+000830 01  EMPLOYEE-RECORD.
+000840     COPY EMPREC
+000850         REPLACING ==EMP-ID==     BY ==E-ID==
+000860                   ==EMP-NAME==   BY ==E-NAME==
+000870                   ==EMP-CITY==   BY ==E-CITY==
+000880                   ==EMP-SALARY== BY ==E-SALARY==
+000890                   ==EMP-DEPT==   BY ==E-DEPT==.
+000900
+000910 FD  REPORT-FILE.
+000920 01  REPORT-LINE PIC X(96).
+000930
+000940 SD  SORT-FILE.
+000950 01  SORT-RECORD.
+000960     COPY EMPREC
+000970         REPLACING ==EMP-ID==     BY ==SRT-ID==
+000980                   ==EMP-NAME==   BY ==SRT-NAME==
+000990                   ==EMP-CITY==   BY ==SRT-CITY==
+001000                   ==EMP-SALARY== BY ==SRT-SALARY==
+001010                   ==EMP-DEPT==   BY ==SRT-DEPT==.
+001020
+001030 FD  SORTED-MASTER.
+001040 01  SORTED-EMPLOYEE-RECORD.
+001050     COPY EMPREC
+001060         REPLACING ==EMP-ID==     BY ==SO-ID==
+001070                   ==EMP-NAME==   BY ==SO-NAME==
+001080                   ==EMP-CITY==   BY ==SO-CITY==
+001090                   ==EMP-SALARY== BY ==SO-SALARY==
+001100                   ==EMP-DEPT==   BY ==SO-DEPT==.
+001110
+001120 FD  XTAB-FILE.
+001130 01  XTAB-LINE PIC X(96).
+001140
+001150 FD  AUDIT-FILE.
+001160 01  AUDIT-RECORD.
+001170     COPY AUDITREC.
+001180
+001190 FD  CSV-FILE.
+001200 01  CSV-LINE PIC X(96).
+001210
+001220 WORKING-STORAGE SECTION.
+001230 01  WS-EMPLOYEE.
+001240     COPY EMPREC
+001250         REPLACING ==EMP-ID==     BY ==WS-ID==
+001260                   ==EMP-NAME==   BY ==WS-NAME==
+001270                   ==EMP-CITY==   BY ==WS-CITY==
+001280                   ==EMP-SALARY== BY ==WS-SALARY==
+001290                   ==EMP-DEPT==   BY ==WS-DEPT==.
+001300 01  WS-EOF PIC A(1) VALUE "N".
+001310 01  WS-FILE-STATUS PIC X(2) VALUE "00".
+001320     88 FILE-STATUS-OK VALUE "00".
+001330     88 FILE-STATUS-NOT-FOUND VALUE "23".
+001340     88 FILE-STATUS-DUPLICATE VALUE "22".
+001350
+001360 01  WS-LOOKUP-ID PIC 9(8) VALUE 0.
+001370
+001380*----------------------------------------------------------------
+001390* MAINTENANCE (ADD / UPDATE / DELETE) WORKING FIELDS
+001400*----------------------------------------------------------------
+001410 01  WS-MAINT-ID PIC 9(8) VALUE 0.
+001420 01  WS-MAINT-NAME PIC X(25) VALUE SPACES.
+001430 01  WS-MAINT-CITY PIC X(20) VALUE SPACES.
+001440 01  WS-MAINT-SALARY PIC 9(6) VALUE 0.
+001450 01  WS-MAINT-DEPT PIC X(04) VALUE SPACES.
+001452
+001453*----------------------------------------------------------------
+001454* CSV EXPORT WORKING FIELDS (MENU OPTION 5).  A NAME OR CITY
+001455* CONTAINING A COMMA (E.G. "WASHINGTON, DC") IS WRAPPED IN
+001456* QUOTES BY 2510-CSV-QUOTE-FIELD SO IT DOES NOT SHIFT EVERY
+001457* COLUMN AFTER IT IN THE CSV ROW.
+001458*----------------------------------------------------------------
+001459 01  WS-CSV-FIELD-IN PIC X(25) VALUE SPACES.
+001460 01  WS-CSV-FIELD-OUT PIC X(27) VALUE SPACES.
+001461 01  WS-CSV-NAME-OUT PIC X(27) VALUE SPACES.
+001462 01  WS-CSV-CITY-OUT PIC X(27) VALUE SPACES.
+001463 01  WS-CSV-COMMA-COUNT PIC 9(2) COMP VALUE 0.
+001464
+001470*----------------------------------------------------------------
+001480* AUDIT LOG WORKING FIELDS.  SET BY EACH MAINTENANCE PARAGRAPH
+001490* JUST BEFORE PERFORM 8000-WRITE-AUDIT-RECORD.
+001500*----------------------------------------------------------------
+001510 01  WS-AUD-DATE PIC 9(8) VALUE 0.
+001520 01  WS-AUD-TIME PIC 9(8) VALUE 0.
+001530 01  WS-AUDIT-ID PIC 9(8) VALUE 0.
+001540 01  WS-AUDIT-OPERATION PIC X(01) VALUE SPACE.
+001550 01  WS-AUDIT-BEFORE-NAME PIC X(25) VALUE SPACES.
+001560 01  WS-AUDIT-BEFORE-CITY PIC X(20) VALUE SPACES.
+001570 01  WS-AUDIT-BEFORE-SALARY PIC 9(06) VALUE 0.
+001580 01  WS-AUDIT-BEFORE-DEPT PIC X(04) VALUE SPACES.
+001590 01  WS-AUDIT-AFTER-NAME PIC X(25) VALUE SPACES.
+001600 01  WS-AUDIT-AFTER-CITY PIC X(20) VALUE SPACES.
+001610 01  WS-AUDIT-AFTER-SALARY PIC 9(06) VALUE 0.
+001620 01  WS-AUDIT-AFTER-DEPT PIC X(04) VALUE SPACES.
+001630
+001640*----------------------------------------------------------------
+001650* PAGINATED EMPLOYEE REPORT WORKING FIELDS (MENU OPTION 7)
+001660*----------------------------------------------------------------
+001670 01  WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+001680 01  WS-LINE-COUNT PIC 9(3) COMP VALUE 0.
+001690 01  WS-PAGE-COUNT PIC 9(3) COMP VALUE 0.
+001700 01  WS-PREV-CITY PIC X(20) VALUE SPACES.
+001702 01  WS-CITY-GROUP-STARTED PIC A(1) VALUE "N".
+001704     88 CITY-GROUP-STARTED VALUE "Y".
+001710 01  WS-CITY-HEADCOUNT PIC 9(7) COMP VALUE 0.
+001720 01  WS-CITY-TOTAL-SALARY PIC 9(11)V9(2) VALUE 0.
+001730 01  WS-RPT-HEADCOUNT PIC 9(7) COMP VALUE 0.
+001740 01  WS-RPT-TOTAL-SALARY PIC 9(11)V9(2) VALUE 0.
+001750
+001760 01  WS-TITLE-LINE.
+001770     05 FILLER PIC X(30) VALUE "EMPLOYEE LISTING REPORT".
+001780     05 FILLER PIC X(10) VALUE "PAGE ".
+001790     05 TTL-PAGE-NO PIC ZZZ9.
+001800
+001810 01  WS-HEADER-LINE.
+001820     05 FILLER PIC X(10) VALUE "EMP ID".
+001830     05 FILLER PIC X(27) VALUE "NAME".
+001840     05 FILLER PIC X(22) VALUE "CITY".
+001850     05 FILLER PIC X(14) VALUE "SALARY".
+001860
+001870 01  WS-DETAIL-LINE.
+001880     05 DTL-ID PIC 9(8).
+001890     05 FILLER PIC X(02) VALUE SPACES.
+001900     05 DTL-NAME PIC X(25).
+001910     05 FILLER PIC X(02) VALUE SPACES.
+001920     05 DTL-CITY PIC X(20).
+001930     05 FILLER PIC X(02) VALUE SPACES.
+001940     05 DTL-SALARY PIC $$$,$$$,$$9.99.
+001950
+001960 01  WS-SUBTOTAL-LINE.
+001970     05 FILLER PIC X(03) VALUE SPACES.
+001980     05 FILLER PIC X(16) VALUE "CITY SUBTOTAL - ".
+001990     05 STL-CITY PIC X(20).
+002000     05 FILLER PIC X(02) VALUE SPACES.
+002010     05 FILLER PIC X(11) VALUE "HEADCOUNT: ".
+002020     05 STL-HEADCOUNT PIC ZZZ,ZZ9.
+002030     05 FILLER PIC X(02) VALUE SPACES.
+002040     05 FILLER PIC X(08) VALUE "SALARY: ".
+002050     05 STL-SALARY PIC $$$,$$$,$$9.99.
+002060
+002070 01  WS-GRANDTOTAL-LINE.
+002080     05 FILLER PIC X(20) VALUE "REPORT GRAND TOTAL -".
+002090     05 FILLER PIC X(11) VALUE " HEADCOUNT:".
+002100     05 GTL-HEADCOUNT PIC ZZZ,ZZ9.
+002110     05 FILLER PIC X(08) VALUE " SALARY:".
+002120     05 GTL-SALARY PIC $$$,$$$,$$9.99.
+002130
+002140*----------------------------------------------------------------
+002150* DEPARTMENT / CITY CROSS-TAB REPORT WORKING FIELDS
+002160* (MENU OPTION 8).  THE MASTER IS SORTED BY DEPARTMENT THEN
+002170* CITY SO HEADCOUNT, TOTAL, AND AVERAGE SALARY CAN BE BROKEN
+002180* OUT FOR EVERY DEPARTMENT/CITY COMBINATION, WITH A
+002190* DEPARTMENT SUBTOTAL AND A REPORT GRAND TOTAL.
+002200*----------------------------------------------------------------
+002210 01  WS-PREV-XT-DEPT PIC X(04) VALUE SPACES.
+002220 01  WS-PREV-XT-CITY PIC X(20) VALUE SPACES.
+002222 01  WS-XT-GROUP-STARTED PIC A(1) VALUE "N".
+002224     88 XT-GROUP-STARTED VALUE "Y".
+002230 01  WS-XT-CELL-HEADCOUNT PIC 9(7) COMP VALUE 0.
+002240 01  WS-XT-CELL-TOTAL PIC 9(11)V9(2) VALUE 0.
+002250 01  WS-XT-CELL-AVERAGE PIC 9(7)V9(2) VALUE 0.
+002260 01  WS-XT-DEPT-HEADCOUNT PIC 9(7) COMP VALUE 0.
+002270 01  WS-XT-DEPT-TOTAL PIC 9(11)V9(2) VALUE 0.
+002280 01  WS-XT-GRAND-HEADCOUNT PIC 9(7) COMP VALUE 0.
+002290 01  WS-XT-GRAND-TOTAL PIC 9(11)V9(2) VALUE 0.
+002300
+002310 01  WS-XTAB-HEADER-LINE.
+002320     05 FILLER PIC X(10) VALUE "DEPT".
+002330     05 FILLER PIC X(22) VALUE "CITY".
+002340     05 FILLER PIC X(14) VALUE "HEADCOUNT".
+002350     05 FILLER PIC X(18) VALUE "TOTAL SALARY".
+002360     05 FILLER PIC X(18) VALUE "AVERAGE SALARY".
+002370
+002380 01  WS-XTAB-DETAIL-LINE.
+002390     05 XTD-DEPT PIC X(08).
+002400     05 FILLER PIC X(02) VALUE SPACES.
+002410     05 XTD-CITY PIC X(20).
+002420     05 FILLER PIC X(02) VALUE SPACES.
+002430     05 XTD-HEADCOUNT PIC ZZZ,ZZ9.
+002440     05 FILLER PIC X(04) VALUE SPACES.
+002450     05 XTD-TOTAL PIC $$$,$$$,$$9.99.
+002460     05 FILLER PIC X(02) VALUE SPACES.
+002470     05 XTD-AVERAGE PIC $$$,$$$,$$9.99.
+002480
+002490 01  WS-XTAB-DEPT-TOTAL-LINE.
+002500     05 FILLER PIC X(08) VALUE "DEPT ".
+002510     05 XTDT-DEPT PIC X(04).
+002520     05 FILLER PIC X(12) VALUE " TOTAL -".
+002530     05 FILLER PIC X(11) VALUE " HEADCOUNT:".
+002540     05 XTDT-HEADCOUNT PIC ZZZ,ZZ9.
+002550     05 FILLER PIC X(08) VALUE " SALARY:".
+002560     05 XTDT-SALARY PIC $$$,$$$,$$9.99.
+002570
+002580 01  WS-XTAB-GRANDTOTAL-LINE.
+002590     05 FILLER PIC X(20) VALUE "REPORT GRAND TOTAL -".
+002600     05 FILLER PIC X(11) VALUE " HEADCOUNT:".
+002610     05 XTGT-HEADCOUNT PIC ZZZ,ZZ9.
+002620     05 FILLER PIC X(08) VALUE " SALARY:".
+002630     05 XTGT-SALARY PIC $$$,$$$,$$9.99.
+002640
+002650 01  WS-INPUT-CHOICE.
+002660     05 WS-USERINPUT PIC S9(1) VALUE -1.
+002670     05 WS-USEREXTRA-1 PIC X(79).
+002680        88 INPUT-IS-OK-1 VALUE SPACE.
+002690
+002700 01  WS-INPUT-CITY.
+002710     05 WS-USERCITY PIC X(20).
+002720     05 WS-USEREXTRA-2 PIC X(60).
+002730        88 INPUT-IS-OK-2 VALUE SPACE.
+002740
+002750*----------------------------------------------------------------
+002760* SORT-KEY CHOICE FOR "DISPLAY ALL RECORDS" (OPTION 1)
+002770*----------------------------------------------------------------
+002780 01  WS-DISPLAY-SORT-CHOICE PIC 9(1) VALUE 0.
+002790
+002800*----------------------------------------------------------------
+002810* CITY SALARY STATISTICS WORKING FIELDS (OPTION 2)
+002820*----------------------------------------------------------------
+002830 01  WS-STAT-TOTAL PIC 9(11)V9(2) VALUE 0.
+002840 01  WS-STAT-COUNT PIC 9(7) COMP VALUE 0.
+002850 01  WS-MEANSALARY PIC 9(7)V9(2) VALUE 0.
+002860 01  WS-DISPMEANSALARY PIC $(3),$(3).99.
+002870 01  WS-MINSALARY PIC 9(6) VALUE 0.
+002880 01  WS-DISPMINSALARY PIC $(3),$(3).99.
+002890 01  WS-MAXSALARY PIC 9(6) VALUE 0.
+002900 01  WS-DISPMAXSALARY PIC $(3),$(3).99.
+002910 01  WS-MEDIANSALARY PIC 9(6)V9(2) VALUE 0.
+002920 01  WS-DISPMEDIANSALARY PIC $(3),$(3).99.
+002930
+002940*----------------------------------------------------------------
+002950* TABLE OF SALARIES FOR THE SELECTED CITY, USED TO FIND THE
+002960* MEDIAN.  SIZED GENEROUSLY FOR THE CURRENT HEADCOUNT.
+002970*----------------------------------------------------------------
+002980 01  WS-SALARY-TABLE.
+002990     05 WS-SALARY-ENTRY PIC 9(6) OCCURS 5000 TIMES
+003000        ASCENDING KEY IS WS-SALARY-ENTRY
+003010        INDEXED BY WS-SAL-IDX.
+003020 01  WS-SAL-SUBSCRIPT PIC 9(7) COMP VALUE 0.
+003030 01  WS-SAL-TABLE-FULL-WARNED PIC A(1) VALUE "N".
+003040     88 WS-SAL-TABLE-FULL-WARNED-88 VALUE "Y".
+003050 01  WS-SORT-OUTER PIC 9(7) COMP VALUE 0.
+003060 01  WS-SORT-INNER PIC 9(7) COMP VALUE 0.
+003070 01  WS-SWAP-WORK PIC 9(6) VALUE 0.
+003080 01  WS-MEDIAN-POINT PIC 9(7) COMP VALUE 0.
+003090 01  WS-MEDIAN-REMAINDER PIC 9(7) COMP VALUE 0.
+003100
+003110 PROCEDURE DIVISION.
+003120*================================================================
+003130* 0000-MAIN-PROCESS
+003140*     PROGRAM MAINLINE.  DRIVES THE MENU UNTIL THE OPERATOR
+003150*     CHOOSES TO EXIT.
+003160*================================================================
+003170 0000-MAIN-PROCESS.
+003180     PERFORM 1000-UI-CYCLE WITH TEST AFTER UNTIL WS-USERINPUT = 0
+003190     STOP RUN.
+003200
+003210*================================================================
+003220* 1000-UI-CYCLE
+003230*     DISPLAYS THE MENU, ACCEPTS A CHOICE, AND DISPATCHES IT.
+003240*================================================================
+003250 1000-UI-CYCLE.
+003260     PERFORM 1100-DISPLAY-MENU THRU 1100-DISPLAY-MENU-EXIT
+003270     PERFORM 1200-PROCESS-CHOICE THRU 1200-PROCESS-CHOICE-EXIT.
+003280
+003290 1100-DISPLAY-MENU.
+003300     DISPLAY "SELECT AN OPTION:"
+003310     DISPLAY "1) Display all records"
+003320     DISPLAY "2) Display the mean salary for a city"
+003330     DISPLAY "3) Look up one employee by ID"
+003340     DISPLAY "4) Add a new employee"
+003350     DISPLAY "5) Update an employee"
+003360     DISPLAY "6) Delete an employee"
+003370     DISPLAY "7) Print a formatted employee report"
+003380     DISPLAY "8) Print department / city cross-tab report"
+003390     DISPLAY "9) Export all records to CSV"
+003400     DISPLAY "0) Exit"
+003410     DISPLAY "(1-9/0): " WITH NO ADVANCING
+003420     ACCEPT WS-INPUT-CHOICE.
+003430 1100-DISPLAY-MENU-EXIT.
+003440     EXIT.
+003450
+003460 1200-PROCESS-CHOICE.
+003470     EVALUATE TRUE
+003480         WHEN WS-USERINPUT NUMERIC AND INPUT-IS-OK-1
+003490             EVALUATE TRUE
+003500                 WHEN WS-USERINPUT = 1
+003510                     PERFORM 2000-DISPLAY-ALL
+003520                         THRU 2000-DISPLAY-ALL-EXIT
+003530                 WHEN WS-USERINPUT = 2
+003540                     PERFORM 3000-DISPLAY-CITY-STATS
+003550                         THRU 3000-DISPLAY-CITY-STATS-EXIT
+003560                 WHEN WS-USERINPUT = 3
+003570                     PERFORM 4000-LOOKUP-EMPLOYEE
+003580                         THRU 4000-LOOKUP-EMPLOYEE-EXIT
+003590                 WHEN WS-USERINPUT = 4
+003600                     PERFORM 5000-ADD-EMPLOYEE
+003610                         THRU 5000-ADD-EMPLOYEE-EXIT
+003620                 WHEN WS-USERINPUT = 5
+003630                     PERFORM 5100-UPDATE-EMPLOYEE
+003640                         THRU 5100-UPDATE-EMPLOYEE-EXIT
+003650                 WHEN WS-USERINPUT = 6
+003660                     PERFORM 5200-DELETE-EMPLOYEE
+003670                         THRU 5200-DELETE-EMPLOYEE-EXIT
+003680                 WHEN WS-USERINPUT = 7
+003690                     PERFORM 6000-PRINT-EMPLOYEE-REPORT
+003700                         THRU 6000-PRINT-EMPLOYEE-REPORT-EXIT
+003710                 WHEN WS-USERINPUT = 8
+003720                     PERFORM 7000-PRINT-DEPT-CITY-XTAB
+003730                         THRU 7000-PRINT-DEPT-CITY-XTAB-EXIT
+003740                 WHEN WS-USERINPUT = 9
+003750                     PERFORM 2500-EXPORT-CSV
+003760                         THRU 2500-EXPORT-CSV-EXIT
+003770                 WHEN WS-USERINPUT = 0
+003780                     PERFORM 9999-END-RUN THRU 9999-END-RUN-EXIT
+003790                 WHEN OTHER
+003800                     DISPLAY "INVALID INPUT!"
+003810                     DISPLAY " "
+003820             END-EVALUATE
+003830         WHEN OTHER
+003840             DISPLAY "INVALID INPUT!"
+003850             DISPLAY " "
+003860     END-EVALUATE.
+003870 1200-PROCESS-CHOICE-EXIT.
+003880     EXIT.
+003890
+003900*================================================================
+003910* 2000-DISPLAY-ALL
+003920*     LISTS EVERY RECORD ON EMPLOYEE-FILE, EITHER IN PHYSICAL
+003930*     ORDER OR SORTED BY NAME, CITY, OR SALARY AS THE OPERATOR
+003940*     CHOOSES.
+003950*================================================================
+003960 2000-DISPLAY-ALL.
+003970     DISPLAY "Sort by: 1) Name  2) City  3) Salary  0) File order"
+003980     DISPLAY "(1-3/0): " WITH NO ADVANCING
+003990     ACCEPT WS-DISPLAY-SORT-CHOICE
+004000     EVALUATE WS-DISPLAY-SORT-CHOICE
+004010         WHEN 1
+004020             SORT SORT-FILE
+004030                 ON ASCENDING KEY SRT-NAME
+004040                 USING EMPLOYEE-MASTER
+004050                 GIVING SORTED-MASTER
+004052             IF NOT FILE-STATUS-OK
+004054                 DISPLAY "Unable to open employee master file, "
+004056                     "status: " WS-FILE-STATUS
+004058                 GO TO 2000-DISPLAY-ALL-EXIT
+004059             END-IF
+004060             PERFORM 2100-DISPLAY-SORTED
+004070                 THRU 2100-DISPLAY-SORTED-EXIT
+004080         WHEN 2
+004090             SORT SORT-FILE
+004100                 ON ASCENDING KEY SRT-CITY
+004110                 USING EMPLOYEE-MASTER
+004120                 GIVING SORTED-MASTER
+004122             IF NOT FILE-STATUS-OK
+004124                 DISPLAY "Unable to open employee master file, "
+004126                     "status: " WS-FILE-STATUS
+004128                 GO TO 2000-DISPLAY-ALL-EXIT
+004129             END-IF
+004130             PERFORM 2100-DISPLAY-SORTED
+004140                 THRU 2100-DISPLAY-SORTED-EXIT
+004150         WHEN 3
+004160             SORT SORT-FILE
+004170                 ON ASCENDING KEY SRT-SALARY
+004180                 USING EMPLOYEE-MASTER
+004190                 GIVING SORTED-MASTER
+004192             IF NOT FILE-STATUS-OK
+004194                 DISPLAY "Unable to open employee master file, "
+004196                     "status: " WS-FILE-STATUS
+004198                 GO TO 2000-DISPLAY-ALL-EXIT
+004199             END-IF
+004200             PERFORM 2100-DISPLAY-SORTED
+004210                 THRU 2100-DISPLAY-SORTED-EXIT
+004220         WHEN OTHER
+004230             OPEN INPUT EMPLOYEE-MASTER
+004240             IF NOT FILE-STATUS-OK
+004250                 DISPLAY "Unable to open employee master file, "
+004260                     "status: " WS-FILE-STATUS
+004270                 GO TO 2000-DISPLAY-ALL-EXIT
+004280             END-IF
+004290             PERFORM UNTIL WS-EOF = "Y"
+004300                 READ EMPLOYEE-MASTER NEXT INTO WS-EMPLOYEE
+004310                     AT END MOVE "Y" TO WS-EOF
+004320                     NOT AT END DISPLAY WS-EMPLOYEE
+004330             END-READ
+004340             END-PERFORM
+004350             MOVE "N" TO WS-EOF
+004360             CLOSE EMPLOYEE-MASTER
+004370     END-EVALUATE
+004380     DISPLAY " ".
+004390 2000-DISPLAY-ALL-EXIT.
+004400     EXIT.
+004410
+004420*----------------------------------------------------------------
+004430* 2100-DISPLAY-SORTED
+004440*     LISTS EVERY RECORD ON SORTED-MASTER, THE WORK FILE LEFT
+004450*     BY THE SORT IN 2000-DISPLAY-ALL.
+004460*----------------------------------------------------------------
+004470 2100-DISPLAY-SORTED.
+004480     OPEN INPUT SORTED-MASTER
+004490     PERFORM UNTIL WS-EOF = "Y"
+004500         READ SORTED-MASTER INTO WS-EMPLOYEE
+004510             AT END MOVE "Y" TO WS-EOF
+004520             NOT AT END DISPLAY WS-EMPLOYEE
+004530         END-READ
+004540     END-PERFORM
+004550     MOVE "N" TO WS-EOF
+004560     CLOSE SORTED-MASTER.
+004570 2100-DISPLAY-SORTED-EXIT.
+004580     EXIT.
+004590
+004600*================================================================
+004610* 2500-EXPORT-CSV
+004620*     WRITES EVERY RECORD ON EMPLOYEE-MASTER TO EMPCSV AS A
+004630*     COMMA-DELIMITED COPY WITH A HEADER ROW, FOR LOADING INTO
+004640*     A SPREADSHEET OR HANDING OFF TO ANOTHER SYSTEM.
+004650*================================================================
+004660 2500-EXPORT-CSV.
+004670     OPEN OUTPUT CSV-FILE
+004680     MOVE "EMP ID,NAME,CITY,SALARY,DEPT" TO CSV-LINE
+004690     WRITE CSV-LINE
+004700     OPEN INPUT EMPLOYEE-MASTER
+004710     IF NOT FILE-STATUS-OK
+004720         DISPLAY "Unable to open employee master file, status: "
+004730             WS-FILE-STATUS
+004740         CLOSE CSV-FILE
+004750         GO TO 2500-EXPORT-CSV-EXIT
+004760     END-IF
+004770     PERFORM UNTIL WS-EOF = "Y"
+004780         READ EMPLOYEE-MASTER NEXT INTO WS-EMPLOYEE
+004790             AT END MOVE "Y" TO WS-EOF
+004800             NOT AT END
+004805                 MOVE SPACES TO CSV-LINE
+004806                 MOVE WS-NAME TO WS-CSV-FIELD-IN
+004807                 PERFORM 2510-CSV-QUOTE-FIELD
+004808                     THRU 2510-CSV-QUOTE-FIELD-EXIT
+004809                 MOVE WS-CSV-FIELD-OUT TO WS-CSV-NAME-OUT
+004810                 MOVE WS-CITY TO WS-CSV-FIELD-IN
+004811                 PERFORM 2510-CSV-QUOTE-FIELD
+004812                     THRU 2510-CSV-QUOTE-FIELD-EXIT
+004813                 MOVE WS-CSV-FIELD-OUT TO WS-CSV-CITY-OUT
+004814                 STRING WS-ID              DELIMITED BY SIZE
+004820                        ","                 DELIMITED BY SIZE
+004822                        FUNCTION TRIM(WS-CSV-NAME-OUT)
+004824                                             DELIMITED BY SIZE
+004840                        ","                 DELIMITED BY SIZE
+004842                        FUNCTION TRIM(WS-CSV-CITY-OUT)
+004844                                             DELIMITED BY SIZE
+004860                        ","                 DELIMITED BY SIZE
+004870                        WS-SALARY          DELIMITED BY SIZE
+004880                        ","                 DELIMITED BY SIZE
+004890                        FUNCTION TRIM(WS-DEPT)
+004892                                             DELIMITED BY SIZE
+004900                     INTO CSV-LINE
+004910                 END-STRING
+004920                 WRITE CSV-LINE
+004930         END-READ
+004940     END-PERFORM
+004950     MOVE "N" TO WS-EOF
+004960     CLOSE EMPLOYEE-MASTER
+004970     CLOSE CSV-FILE
+004980     DISPLAY "Employee records exported to EMPCSV."
+004990     DISPLAY " ".
+005000 2500-EXPORT-CSV-EXIT.
+005010     EXIT.
+005011
+005012*----------------------------------------------------------------
+005013* 2510-CSV-QUOTE-FIELD
+005014*     TAKES A TRIMMED-ON-OUTPUT FIELD IN WS-CSV-FIELD-IN AND
+005015*     RETURNS IT IN WS-CSV-FIELD-OUT, WRAPPED IN QUOTES IF IT
+005016*     CONTAINS A COMMA, SO A VALUE LIKE "WASHINGTON, DC" DOES
+005017*     NOT LOOK LIKE TWO CSV FIELDS TO A SPREADSHEET OR BI TOOL.
+005018*----------------------------------------------------------------
+005019 2510-CSV-QUOTE-FIELD.
+005020     MOVE SPACES TO WS-CSV-FIELD-OUT
+005021     MOVE 0 TO WS-CSV-COMMA-COUNT
+005022     INSPECT WS-CSV-FIELD-IN TALLYING WS-CSV-COMMA-COUNT
+005023         FOR ALL ","
+005024     IF WS-CSV-COMMA-COUNT > 0
+005025         STRING '"'                         DELIMITED BY SIZE
+005026                FUNCTION TRIM(WS-CSV-FIELD-IN) DELIMITED BY SIZE
+005027                '"'                         DELIMITED BY SIZE
+005028             INTO WS-CSV-FIELD-OUT
+005029         END-STRING
+005030     ELSE
+005031         MOVE WS-CSV-FIELD-IN TO WS-CSV-FIELD-OUT
+005032     END-IF.
+005033 2510-CSV-QUOTE-FIELD-EXIT.
+005034     EXIT.
+005035
+005036*================================================================
+005040* 3000-DISPLAY-CITY-STATS
+005050*     PROMPTS FOR A CITY AND REPORTS THE MEAN, MINIMUM, MAXIMUM
+005060*     AND MEDIAN SALARY FOR EMPLOYEES IN THAT CITY.  THE MEAN IS
+005070*     A TRUE RUNNING-TOTAL-OVER-COUNT AVERAGE, NOT A RUNNING
+005080*     HALVING.
+005090*================================================================
+005100 3000-DISPLAY-CITY-STATS.
+005110     DISPLAY "Enter a city name (0 to Exit): " WITH NO ADVANCING
+005120     ACCEPT WS-INPUT-CITY
+005130     EVALUATE TRUE
+005140         WHEN INPUT-IS-OK-2
+005150             EVALUATE TRUE
+005160                 WHEN NOT WS-USERCITY = "0"
+005170                     PERFORM 3100-ACCUMULATE-CITY-STATS
+005180                         THRU 3100-ACCUMULATE-CITY-STATS-EXIT
+005190                     PERFORM 3200-REPORT-CITY-STATS
+005200                         THRU 3200-REPORT-CITY-STATS-EXIT
+005210             END-EVALUATE
+005220         WHEN OTHER
+005230             DISPLAY "INVALID INPUT!"
+005240             DISPLAY " "
+005250             GO TO 3000-DISPLAY-CITY-STATS
+005260     END-EVALUATE.
+005270 3000-DISPLAY-CITY-STATS-EXIT.
+005280     EXIT.
+005290
+005300*----------------------------------------------------------------
+005310* 3100-ACCUMULATE-CITY-STATS
+005320*     SCANS EMPLOYEE-FILE ONCE, BUILDING THE RUNNING TOTAL,
+005330*     RECORD COUNT, MIN, MAX, AND THE SORTED SALARY TABLE USED
+005340*     TO DERIVE THE MEDIAN.
+005350*----------------------------------------------------------------
+005360 3100-ACCUMULATE-CITY-STATS.
+005370     MOVE 0 TO WS-STAT-TOTAL
+005380     MOVE 0 TO WS-STAT-COUNT
+005390     MOVE 0 TO WS-SAL-SUBSCRIPT
+005400     MOVE 0 TO WS-MINSALARY
+005410     MOVE 0 TO WS-MAXSALARY
+005420     MOVE "N" TO WS-SAL-TABLE-FULL-WARNED
+005430     OPEN INPUT EMPLOYEE-MASTER
+005440     IF NOT FILE-STATUS-OK
+005450         DISPLAY "Unable to open employee master file, status: "
+005460             WS-FILE-STATUS
+005470         GO TO 3100-ACCUMULATE-CITY-STATS-EXIT
+005480     END-IF
+005490     PERFORM UNTIL WS-EOF = "Y"
+005500         READ EMPLOYEE-MASTER NEXT INTO WS-EMPLOYEE
+005510             AT END MOVE "Y" TO WS-EOF
+005520             NOT AT END
+005530                 IF WS-USERCITY = WS-CITY
+005540                     ADD 1 TO WS-STAT-COUNT
+005550                     ADD WS-SALARY TO WS-STAT-TOTAL
+005560                     IF WS-STAT-COUNT = 1
+005570                         MOVE WS-SALARY TO WS-MINSALARY
+005580                         MOVE WS-SALARY TO WS-MAXSALARY
+005590                     ELSE
+005600                         IF WS-SALARY < WS-MINSALARY
+005610                             MOVE WS-SALARY TO WS-MINSALARY
+005620                         END-IF
+005630                         IF WS-SALARY > WS-MAXSALARY
+005640                             MOVE WS-SALARY TO WS-MAXSALARY
+005650                         END-IF
+005660                     END-IF
+005670                     IF WS-SAL-SUBSCRIPT < 5000
+005680                         ADD 1 TO WS-SAL-SUBSCRIPT
+005690                         MOVE WS-SALARY TO
+005700                             WS-SALARY-ENTRY (WS-SAL-SUBSCRIPT)
+005710                     ELSE
+005720                         IF NOT WS-SAL-TABLE-FULL-WARNED-88
+005730                             DISPLAY "WARNING: SALARY TABLE FULL "
+005740                                 "FOR " WS-USERCITY
+005750                             DISPLAY "MEDIAN MAY BE INACCURATE."
+005760                             MOVE "Y" TO WS-SAL-TABLE-FULL-WARNED
+005770                         END-IF
+005780                     END-IF
+005790                 END-IF
+005800         END-READ
+005810     END-PERFORM
+005820     MOVE "N" TO WS-EOF
+005830     CLOSE EMPLOYEE-MASTER.
+005840 3100-ACCUMULATE-CITY-STATS-EXIT.
+005850     EXIT.
+005860
+005870*----------------------------------------------------------------
+005880* 3200-REPORT-CITY-STATS
+005890*     COMPUTES THE AVERAGE AND MEDIAN FROM THE ACCUMULATED
+005900*     VALUES AND DISPLAYS THE FULL SET OF STATISTICS.
+005910*----------------------------------------------------------------
+005920 3200-REPORT-CITY-STATS.
+005930     EVALUATE TRUE
+005940         WHEN WS-STAT-COUNT = 0
+005950             DISPLAY "No records found for that city"
+005960             DISPLAY " "
+005970         WHEN OTHER
+005980             COMPUTE WS-MEANSALARY ROUNDED =
+005990                 WS-STAT-TOTAL / WS-STAT-COUNT
+006000             PERFORM 3300-SORT-SALARY-TABLE
+006010                 THRU 3300-SORT-SALARY-TABLE-EXIT
+006020             PERFORM 3400-FIND-MEDIAN THRU 3400-FIND-MEDIAN-EXIT
+006030             MOVE WS-MEANSALARY TO WS-DISPMEANSALARY
+006040             MOVE WS-MINSALARY TO WS-DISPMINSALARY
+006050             MOVE WS-MAXSALARY TO WS-DISPMAXSALARY
+006060             MOVE WS-MEDIANSALARY TO WS-DISPMEDIANSALARY
+006070             DISPLAY "Salary statistics for " WS-USERCITY
+006080             DISPLAY "  Employees considered : " WS-STAT-COUNT
+006090             DISPLAY "  Mean salary          : " WS-DISPMEANSALARY
+006100             DISPLAY "  Median salary        : "
+006110                 WS-DISPMEDIANSALARY
+006120             DISPLAY "  Minimum salary       : " WS-DISPMINSALARY
+006130             DISPLAY "  Maximum salary       : " WS-DISPMAXSALARY
+006140             DISPLAY " "
+006150             MOVE 0 TO WS-MEANSALARY
+006160     END-EVALUATE.
+006170 3200-REPORT-CITY-STATS-EXIT.
+006180     EXIT.
+006190
+006200*----------------------------------------------------------------
+006210* 3300-SORT-SALARY-TABLE
+006220*     A SIMPLE IN-MEMORY BUBBLE SORT OVER THE SALARIES GATHERED
+006230*     FOR THE SELECTED CITY, ASCENDING, SO THE MEDIAN CAN BE
+006240*     PICKED OFF THE MIDDLE OF THE TABLE.
+006250*----------------------------------------------------------------
+006260 3300-SORT-SALARY-TABLE.
+006270     IF WS-SAL-SUBSCRIPT > 1
+006280         MOVE 1 TO WS-SORT-OUTER
+006290         PERFORM UNTIL WS-SORT-OUTER >= WS-SAL-SUBSCRIPT
+006300             MOVE 1 TO WS-SORT-INNER
+006310             PERFORM UNTIL WS-SORT-INNER >
+006320                 WS-SAL-SUBSCRIPT - WS-SORT-OUTER
+006330                 IF WS-SALARY-ENTRY (WS-SORT-INNER) >
+006340                     WS-SALARY-ENTRY (WS-SORT-INNER + 1)
+006350                     MOVE WS-SALARY-ENTRY (WS-SORT-INNER)
+006360                         TO WS-SWAP-WORK
+006370                     MOVE WS-SALARY-ENTRY (WS-SORT-INNER + 1)
+006380                         TO WS-SALARY-ENTRY (WS-SORT-INNER)
+006390                     MOVE WS-SWAP-WORK
+006400                         TO WS-SALARY-ENTRY (WS-SORT-INNER + 1)
+006410                 END-IF
+006420                 ADD 1 TO WS-SORT-INNER
+006430             END-PERFORM
+006440             ADD 1 TO WS-SORT-OUTER
+006450         END-PERFORM
+006460     END-IF.
+006470 3300-SORT-SALARY-TABLE-EXIT.
+006480     EXIT.
+006490
+006500*----------------------------------------------------------------
+006510* 3400-FIND-MEDIAN
+006520*     PICKS THE MEDIAN OUT OF THE SORTED SALARY TABLE.  FOR AN
+006530*     EVEN COUNT THE TWO MIDDLE VALUES ARE AVERAGED.
+006540*----------------------------------------------------------------
+006550 3400-FIND-MEDIAN.
+006560     DIVIDE WS-SAL-SUBSCRIPT BY 2
+006570         GIVING WS-MEDIAN-POINT REMAINDER WS-MEDIAN-REMAINDER
+006580     IF WS-MEDIAN-REMAINDER = 0
+006590         COMPUTE WS-MEDIANSALARY ROUNDED =
+006600             (WS-SALARY-ENTRY (WS-MEDIAN-POINT) +
+006610              WS-SALARY-ENTRY (WS-MEDIAN-POINT + 1)) / 2
+006620     ELSE
+006630         ADD 1 TO WS-MEDIAN-POINT
+006640         MOVE WS-SALARY-ENTRY (WS-MEDIAN-POINT) TO WS-MEDIANSALARY
+006650     END-IF.
+006660 3400-FIND-MEDIAN-EXIT.
+006670     EXIT.
+006680
+006690*================================================================
+006700* 4000-LOOKUP-EMPLOYEE
+006710*     PROMPTS FOR AN EMPLOYEE ID AND RETURNS THE MATCHING
+006720*     RECORD WITH A SINGLE KEYED READ AGAINST THE INDEXED
+006730*     EMPLOYEE-MASTER FILE, INSTEAD OF SCANNING EVERY RECORD.
+006740*================================================================
+006750 4000-LOOKUP-EMPLOYEE.
+006760     DISPLAY "Enter employee ID: " WITH NO ADVANCING
+006770     ACCEPT WS-LOOKUP-ID
+006780     MOVE WS-LOOKUP-ID TO E-ID
+006790     OPEN INPUT EMPLOYEE-MASTER
+006800     IF NOT FILE-STATUS-OK
+006810         DISPLAY "Unable to open employee master file, status: "
+006820             WS-FILE-STATUS
+006830         GO TO 4000-LOOKUP-EMPLOYEE-EXIT
+006840     END-IF
+006850     READ EMPLOYEE-MASTER INTO WS-EMPLOYEE
+006860         KEY IS E-ID
+006870         INVALID KEY
+006880             DISPLAY "No employee found with that ID"
+006890         NOT INVALID KEY
+006900             DISPLAY WS-EMPLOYEE
+006910     END-READ
+006920     CLOSE EMPLOYEE-MASTER
+006930     DISPLAY " ".
+006940 4000-LOOKUP-EMPLOYEE-EXIT.
+006950     EXIT.
+006960
+006970*================================================================
+006980* 5000-ADD-EMPLOYEE
+006990*     PROMPTS FOR A NEW EMPLOYEE AND WRITES IT TO THE MASTER,
+007000*     REJECTING THE ADD IF THE ID IS ALREADY ON FILE.
+007010*================================================================
+007020 5000-ADD-EMPLOYEE.
+007030     DISPLAY "Enter new employee ID: " WITH NO ADVANCING
+007040     ACCEPT WS-MAINT-ID
+007050     MOVE WS-MAINT-ID TO E-ID
+007060     OPEN I-O EMPLOYEE-MASTER
+007070     IF NOT FILE-STATUS-OK
+007080         DISPLAY "Unable to open employee master file, status: "
+007090             WS-FILE-STATUS
+007100         GO TO 5000-ADD-EMPLOYEE-EXIT
+007110     END-IF
+007120     READ EMPLOYEE-MASTER
+007130         KEY IS E-ID
+007140         INVALID KEY
+007150             CONTINUE
+007160         NOT INVALID KEY
+007170             DISPLAY "An employee with that ID already exists!"
+007180             CLOSE EMPLOYEE-MASTER
+007190             GO TO 5000-ADD-EMPLOYEE-EXIT
+007200     END-READ
+007210     DISPLAY "Enter employee name: " WITH NO ADVANCING
+007220     ACCEPT WS-MAINT-NAME
+007230     DISPLAY "Enter employee city: " WITH NO ADVANCING
+007240     ACCEPT WS-MAINT-CITY
+007250     DISPLAY "Enter employee salary: " WITH NO ADVANCING
+007260     ACCEPT WS-MAINT-SALARY
+007270     DISPLAY "Enter department code: " WITH NO ADVANCING
+007280     ACCEPT WS-MAINT-DEPT
+007290     MOVE WS-MAINT-ID TO E-ID
+007300     MOVE WS-MAINT-NAME TO E-NAME
+007310     MOVE WS-MAINT-CITY TO E-CITY
+007320     MOVE WS-MAINT-SALARY TO E-SALARY
+007330     MOVE WS-MAINT-DEPT TO E-DEPT
+007340     WRITE EMPLOYEE-RECORD
+007350         INVALID KEY
+007360             DISPLAY "Unable to add employee record!"
+007370         NOT INVALID KEY
+007380             MOVE WS-MAINT-ID TO WS-AUDIT-ID
+007390             MOVE "A" TO WS-AUDIT-OPERATION
+007400             MOVE SPACES TO WS-AUDIT-BEFORE-NAME
+007410             MOVE SPACES TO WS-AUDIT-BEFORE-CITY
+007420             MOVE 0 TO WS-AUDIT-BEFORE-SALARY
+007430             MOVE SPACES TO WS-AUDIT-BEFORE-DEPT
+007440             MOVE WS-MAINT-NAME TO WS-AUDIT-AFTER-NAME
+007450             MOVE WS-MAINT-CITY TO WS-AUDIT-AFTER-CITY
+007460             MOVE WS-MAINT-SALARY TO WS-AUDIT-AFTER-SALARY
+007470             MOVE WS-MAINT-DEPT TO WS-AUDIT-AFTER-DEPT
+007480             PERFORM 8000-WRITE-AUDIT-RECORD
+007490                 THRU 8000-WRITE-AUDIT-RECORD-EXIT
+007500             DISPLAY "Employee added."
+007510     END-WRITE
+007520     CLOSE EMPLOYEE-MASTER
+007530     DISPLAY " ".
+007540 5000-ADD-EMPLOYEE-EXIT.
+007550     EXIT.
+007560
+007570*================================================================
+007580* 5100-UPDATE-EMPLOYEE
+007590*     PROMPTS FOR AN EXISTING EMPLOYEE ID AND REPLACES THE
+007600*     NAME, CITY, AND SALARY ON THE MASTER RECORD.
+007610*================================================================
+007620 5100-UPDATE-EMPLOYEE.
+007630     DISPLAY "Enter employee ID to update: " WITH NO ADVANCING
+007640     ACCEPT WS-MAINT-ID
+007650     MOVE WS-MAINT-ID TO E-ID
+007660     OPEN I-O EMPLOYEE-MASTER
+007670     IF NOT FILE-STATUS-OK
+007680         DISPLAY "Unable to open employee master file, status: "
+007690             WS-FILE-STATUS
+007700         GO TO 5100-UPDATE-EMPLOYEE-EXIT
+007710     END-IF
+007720     READ EMPLOYEE-MASTER
+007730         KEY IS E-ID
+007740         INVALID KEY
+007750             DISPLAY "No employee found with that ID"
+007760             CLOSE EMPLOYEE-MASTER
+007770             GO TO 5100-UPDATE-EMPLOYEE-EXIT
+007780     END-READ
+007790     MOVE E-NAME TO WS-AUDIT-BEFORE-NAME
+007800     MOVE E-CITY TO WS-AUDIT-BEFORE-CITY
+007810     MOVE E-SALARY TO WS-AUDIT-BEFORE-SALARY
+007820     MOVE E-DEPT TO WS-AUDIT-BEFORE-DEPT
+007830     DISPLAY "Enter new name: " WITH NO ADVANCING
+007840     ACCEPT WS-MAINT-NAME
+007850     DISPLAY "Enter new city: " WITH NO ADVANCING
+007860     ACCEPT WS-MAINT-CITY
+007870     DISPLAY "Enter new salary: " WITH NO ADVANCING
+007880     ACCEPT WS-MAINT-SALARY
+007890     DISPLAY "Enter new department code: " WITH NO ADVANCING
+007900     ACCEPT WS-MAINT-DEPT
+007910     MOVE WS-MAINT-NAME TO E-NAME
+007920     MOVE WS-MAINT-CITY TO E-CITY
+007930     MOVE WS-MAINT-SALARY TO E-SALARY
+007940     MOVE WS-MAINT-DEPT TO E-DEPT
+007950     REWRITE EMPLOYEE-RECORD
+007960         INVALID KEY
+007970             DISPLAY "Unable to update employee record!"
+007980         NOT INVALID KEY
+007990             MOVE WS-MAINT-ID TO WS-AUDIT-ID
+008000             MOVE "C" TO WS-AUDIT-OPERATION
+008010             MOVE WS-MAINT-NAME TO WS-AUDIT-AFTER-NAME
+008020             MOVE WS-MAINT-CITY TO WS-AUDIT-AFTER-CITY
+008030             MOVE WS-MAINT-SALARY TO WS-AUDIT-AFTER-SALARY
+008040             MOVE WS-MAINT-DEPT TO WS-AUDIT-AFTER-DEPT
+008050             PERFORM 8000-WRITE-AUDIT-RECORD
+008060                 THRU 8000-WRITE-AUDIT-RECORD-EXIT
+008070             DISPLAY "Employee updated."
+008080     END-REWRITE
+008090     CLOSE EMPLOYEE-MASTER
+008100     DISPLAY " ".
+008110 5100-UPDATE-EMPLOYEE-EXIT.
+008120     EXIT.
+008130
+008140*================================================================
+008150* 5200-DELETE-EMPLOYEE
+008160*     PROMPTS FOR AN EXISTING EMPLOYEE ID AND REMOVES THE
+008170*     MATCHING MASTER RECORD.
+008180*================================================================
+008190 5200-DELETE-EMPLOYEE.
+008200     DISPLAY "Enter employee ID to delete: " WITH NO ADVANCING
+008210     ACCEPT WS-MAINT-ID
+008220     MOVE WS-MAINT-ID TO E-ID
+008230     OPEN I-O EMPLOYEE-MASTER
+008240     IF NOT FILE-STATUS-OK
+008250         DISPLAY "Unable to open employee master file, status: "
+008260             WS-FILE-STATUS
+008270         GO TO 5200-DELETE-EMPLOYEE-EXIT
+008280     END-IF
+008290     READ EMPLOYEE-MASTER
+008300         KEY IS E-ID
+008310         INVALID KEY
+008320             DISPLAY "No employee found with that ID"
+008330             CLOSE EMPLOYEE-MASTER
+008340             GO TO 5200-DELETE-EMPLOYEE-EXIT
+008350     END-READ
+008360     MOVE E-NAME TO WS-AUDIT-BEFORE-NAME
+008370     MOVE E-CITY TO WS-AUDIT-BEFORE-CITY
+008380     MOVE E-SALARY TO WS-AUDIT-BEFORE-SALARY
+008390     MOVE E-DEPT TO WS-AUDIT-BEFORE-DEPT
+008400     DELETE EMPLOYEE-MASTER RECORD
+008410         INVALID KEY
+008420             DISPLAY "Unable to delete employee record!"
+008430         NOT INVALID KEY
+008440             MOVE WS-MAINT-ID TO WS-AUDIT-ID
+008450             MOVE "D" TO WS-AUDIT-OPERATION
+008460             MOVE SPACES TO WS-AUDIT-AFTER-NAME
+008470             MOVE SPACES TO WS-AUDIT-AFTER-CITY
+008480             MOVE 0 TO WS-AUDIT-AFTER-SALARY
+008490             MOVE SPACES TO WS-AUDIT-AFTER-DEPT
+008500             PERFORM 8000-WRITE-AUDIT-RECORD
+008510                 THRU 8000-WRITE-AUDIT-RECORD-EXIT
+008520             DISPLAY "Employee deleted."
+008530     END-DELETE
+008540     CLOSE EMPLOYEE-MASTER
+008550     DISPLAY " ".
+008560 5200-DELETE-EMPLOYEE-EXIT.
+008570     EXIT.
+008580
+008590*================================================================
+008600* 6000-PRINT-EMPLOYEE-REPORT
+008610*     SORTS THE MASTER BY CITY AND PRINTS A PAGINATED, CITY-
+008620*     SUBTOTALED LISTING TO REPORT-FILE WITH A FINAL CONTROL
+008630*     TOTAL, THE FORMAT FINANCE ASKS FOR AT MONTH END.
+008640*================================================================
+008650 6000-PRINT-EMPLOYEE-REPORT.
+008660     SORT SORT-FILE
+008670         ON ASCENDING KEY SRT-CITY
+008680         ON ASCENDING KEY SRT-ID
+008690         USING EMPLOYEE-MASTER
+008700         GIVING SORTED-MASTER
+008702     IF NOT FILE-STATUS-OK
+008704         DISPLAY "Unable to open employee master file, "
+008706             "status: " WS-FILE-STATUS
+008708         GO TO 6000-PRINT-EMPLOYEE-REPORT-EXIT
+008709     END-IF
+008710     MOVE 0 TO WS-PAGE-COUNT
+008720     MOVE 0 TO WS-LINE-COUNT
+008730     MOVE 0 TO WS-RPT-HEADCOUNT
+008740     MOVE 0 TO WS-RPT-TOTAL-SALARY
+008750     MOVE 0 TO WS-CITY-HEADCOUNT
+008760     MOVE 0 TO WS-CITY-TOTAL-SALARY
+008770     MOVE SPACES TO WS-PREV-CITY
+008775     MOVE "N" TO WS-CITY-GROUP-STARTED
+008780     OPEN OUTPUT REPORT-FILE
+008790     OPEN INPUT SORTED-MASTER
+008800     READ SORTED-MASTER INTO WS-EMPLOYEE
+008810         AT END MOVE "Y" TO WS-EOF
+008820     END-READ
+008830     PERFORM UNTIL WS-EOF = "Y"
+008840         IF WS-CITY NOT = WS-PREV-CITY
+008850             AND CITY-GROUP-STARTED
+008860             PERFORM 6300-WRITE-CITY-SUBTOTAL
+008870                 THRU 6300-WRITE-CITY-SUBTOTAL-EXIT
+008880         END-IF
+008890         IF WS-CITY NOT = WS-PREV-CITY
+008900             MOVE 0 TO WS-CITY-HEADCOUNT
+008910             MOVE 0 TO WS-CITY-TOTAL-SALARY
+008915             MOVE WS-CITY TO WS-PREV-CITY
+008917             MOVE "Y" TO WS-CITY-GROUP-STARTED
+008930         END-IF
+008940         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+008950             OR WS-PAGE-COUNT = 0
+008960             PERFORM 6100-WRITE-PAGE-HEADER
+008970                 THRU 6100-WRITE-PAGE-HEADER-EXIT
+008980         END-IF
+008990         PERFORM 6200-WRITE-DETAIL-LINE
+009000             THRU 6200-WRITE-DETAIL-LINE-EXIT
+009010         ADD 1 TO WS-CITY-HEADCOUNT
+009020         ADD WS-SALARY TO WS-CITY-TOTAL-SALARY
+009030         ADD 1 TO WS-RPT-HEADCOUNT
+009040         ADD WS-SALARY TO WS-RPT-TOTAL-SALARY
+009050         READ SORTED-MASTER INTO WS-EMPLOYEE
+009060             AT END MOVE "Y" TO WS-EOF
+009070         END-READ
+009080     END-PERFORM
+009090     IF CITY-GROUP-STARTED
+009100         PERFORM 6300-WRITE-CITY-SUBTOTAL
+009110             THRU 6300-WRITE-CITY-SUBTOTAL-EXIT
+009120     END-IF
+009130     PERFORM 6400-WRITE-GRAND-TOTAL
+009140         THRU 6400-WRITE-GRAND-TOTAL-EXIT
+009150     MOVE "N" TO WS-EOF
+009160     CLOSE SORTED-MASTER
+009170     CLOSE REPORT-FILE
+009180     DISPLAY "Report written to EMPRPT."
+009190     DISPLAY " ".
+009200 6000-PRINT-EMPLOYEE-REPORT-EXIT.
+009210     EXIT.
+009220
+009230*----------------------------------------------------------------
+009240* 6100-WRITE-PAGE-HEADER
+009250*     STARTS A NEW PAGE: TITLE LINE, PAGE NUMBER, AND COLUMN
+009260*     HEADINGS.
+009270*----------------------------------------------------------------
+009280 6100-WRITE-PAGE-HEADER.
+009290     ADD 1 TO WS-PAGE-COUNT
+009300     MOVE WS-PAGE-COUNT TO TTL-PAGE-NO
+009310     MOVE SPACES TO REPORT-LINE
+009320     WRITE REPORT-LINE
+009330     MOVE WS-TITLE-LINE TO REPORT-LINE
+009340     WRITE REPORT-LINE
+009350     MOVE WS-HEADER-LINE TO REPORT-LINE
+009360     WRITE REPORT-LINE
+009370     MOVE 0 TO WS-LINE-COUNT.
+009380 6100-WRITE-PAGE-HEADER-EXIT.
+009390     EXIT.
+009400
+009410*----------------------------------------------------------------
+009420* 6200-WRITE-DETAIL-LINE
+009430*     PRINTS ONE EMPLOYEE DETAIL LINE.
+009440*----------------------------------------------------------------
+009450 6200-WRITE-DETAIL-LINE.
+009460     MOVE WS-ID TO DTL-ID
+009470     MOVE WS-NAME TO DTL-NAME
+009480     MOVE WS-CITY TO DTL-CITY
+009490     MOVE WS-SALARY TO DTL-SALARY
+009500     MOVE WS-DETAIL-LINE TO REPORT-LINE
+009510     WRITE REPORT-LINE
+009520     ADD 1 TO WS-LINE-COUNT.
+009530 6200-WRITE-DETAIL-LINE-EXIT.
+009540     EXIT.
+009550
+009560*----------------------------------------------------------------
+009570* 6300-WRITE-CITY-SUBTOTAL
+009580*     PRINTS THE HEADCOUNT AND SALARY SUBTOTAL FOR THE CITY
+009590*     JUST FINISHED.
+009600*----------------------------------------------------------------
+009610 6300-WRITE-CITY-SUBTOTAL.
+009620     MOVE WS-PREV-CITY TO STL-CITY
+009630     MOVE WS-CITY-HEADCOUNT TO STL-HEADCOUNT
+009640     MOVE WS-CITY-TOTAL-SALARY TO STL-SALARY
+009650     MOVE WS-SUBTOTAL-LINE TO REPORT-LINE
+009660     WRITE REPORT-LINE
+009670     MOVE SPACES TO REPORT-LINE
+009680     WRITE REPORT-LINE
+009690     ADD 2 TO WS-LINE-COUNT.
+009700 6300-WRITE-CITY-SUBTOTAL-EXIT.
+009710     EXIT.
+009720
+009730*----------------------------------------------------------------
+009740* 6400-WRITE-GRAND-TOTAL
+009750*     PRINTS THE FINAL CONTROL TOTAL FOR THE WHOLE REPORT.
+009760*----------------------------------------------------------------
+009770 6400-WRITE-GRAND-TOTAL.
+009780     MOVE SPACES TO REPORT-LINE
+009790     WRITE REPORT-LINE
+009800     MOVE WS-RPT-HEADCOUNT TO GTL-HEADCOUNT
+009810     MOVE WS-RPT-TOTAL-SALARY TO GTL-SALARY
+009820     MOVE WS-GRANDTOTAL-LINE TO REPORT-LINE
+009830     WRITE REPORT-LINE.
+009840 6400-WRITE-GRAND-TOTAL-EXIT.
+009850     EXIT.
+009860
+009870*================================================================
+009880* 7000-PRINT-DEPT-CITY-XTAB
+009890*     SORTS THE MASTER BY DEPARTMENT THEN CITY AND PRINTS
+009900*     HEADCOUNT, TOTAL, AND AVERAGE SALARY FOR EVERY
+009910*     DEPARTMENT/CITY COMBINATION, WITH A DEPARTMENT SUBTOTAL
+009920*     AND A FINAL REPORT GRAND TOTAL.
+009930*================================================================
+009940 7000-PRINT-DEPT-CITY-XTAB.
+009950     SORT SORT-FILE
+009960         ON ASCENDING KEY SRT-DEPT
+009970         ON ASCENDING KEY SRT-CITY
+009980         ON ASCENDING KEY SRT-ID
+009990         USING EMPLOYEE-MASTER
+010000         GIVING SORTED-MASTER
+010002     IF NOT FILE-STATUS-OK
+010004         DISPLAY "Unable to open employee master file, "
+010006             "status: " WS-FILE-STATUS
+010008         GO TO 7000-PRINT-DEPT-CITY-XTAB-EXIT
+010009     END-IF
+010010     MOVE 0 TO WS-XT-GRAND-HEADCOUNT
+010020     MOVE 0 TO WS-XT-GRAND-TOTAL
+010030     MOVE 0 TO WS-XT-DEPT-HEADCOUNT
+010040     MOVE 0 TO WS-XT-DEPT-TOTAL
+010050     MOVE 0 TO WS-XT-CELL-HEADCOUNT
+010060     MOVE 0 TO WS-XT-CELL-TOTAL
+010070     MOVE SPACES TO WS-PREV-XT-DEPT
+010080     MOVE SPACES TO WS-PREV-XT-CITY
+010085     MOVE "N" TO WS-XT-GROUP-STARTED
+010090     OPEN OUTPUT XTAB-FILE
+010100     OPEN INPUT SORTED-MASTER
+010110     MOVE WS-XTAB-HEADER-LINE TO XTAB-LINE
+010120     WRITE XTAB-LINE
+010130     READ SORTED-MASTER INTO WS-EMPLOYEE
+010140         AT END MOVE "Y" TO WS-EOF
+010150     END-READ
+010160     PERFORM UNTIL WS-EOF = "Y"
+010170         IF WS-DEPT NOT = WS-PREV-XT-DEPT
+010180             OR WS-CITY NOT = WS-PREV-XT-CITY
+010190             IF XT-GROUP-STARTED
+010210                 PERFORM 7100-WRITE-XTAB-CELL
+010220                     THRU 7100-WRITE-XTAB-CELL-EXIT
+010230             END-IF
+010240             IF WS-DEPT NOT = WS-PREV-XT-DEPT
+010250                 AND XT-GROUP-STARTED
+010260                 PERFORM 7200-WRITE-XTAB-DEPT-TOTAL
+010270                     THRU 7200-WRITE-XTAB-DEPT-TOTAL-EXIT
+010280             END-IF
+010290             IF WS-DEPT NOT = WS-PREV-XT-DEPT
+010300                 MOVE 0 TO WS-XT-DEPT-HEADCOUNT
+010310                 MOVE 0 TO WS-XT-DEPT-TOTAL
+010320             END-IF
+010330             MOVE 0 TO WS-XT-CELL-HEADCOUNT
+010340             MOVE 0 TO WS-XT-CELL-TOTAL
+010350             MOVE WS-DEPT TO WS-PREV-XT-DEPT
+010360             MOVE WS-CITY TO WS-PREV-XT-CITY
+010365             MOVE "Y" TO WS-XT-GROUP-STARTED
+010370         END-IF
+010380         ADD 1 TO WS-XT-CELL-HEADCOUNT
+010390         ADD WS-SALARY TO WS-XT-CELL-TOTAL
+010400         ADD 1 TO WS-XT-DEPT-HEADCOUNT
+010410         ADD WS-SALARY TO WS-XT-DEPT-TOTAL
+010420         ADD 1 TO WS-XT-GRAND-HEADCOUNT
+010430         ADD WS-SALARY TO WS-XT-GRAND-TOTAL
+010440         READ SORTED-MASTER INTO WS-EMPLOYEE
+010450             AT END MOVE "Y" TO WS-EOF
+010460         END-READ
+010470     END-PERFORM
+010480     IF XT-GROUP-STARTED
+010500         PERFORM 7100-WRITE-XTAB-CELL
+010510             THRU 7100-WRITE-XTAB-CELL-EXIT
+010520         PERFORM 7200-WRITE-XTAB-DEPT-TOTAL
+010530             THRU 7200-WRITE-XTAB-DEPT-TOTAL-EXIT
+010540     END-IF
+010550     MOVE WS-XT-GRAND-HEADCOUNT TO XTGT-HEADCOUNT
+010560     MOVE WS-XT-GRAND-TOTAL TO XTGT-SALARY
+010570     MOVE WS-XTAB-GRANDTOTAL-LINE TO XTAB-LINE
+010580     WRITE XTAB-LINE
+010590     MOVE "N" TO WS-EOF
+010600     CLOSE SORTED-MASTER
+010610     CLOSE XTAB-FILE
+010620     DISPLAY "Department/city cross-tab written to DEPTXTAB."
+010630     DISPLAY " ".
+010640 7000-PRINT-DEPT-CITY-XTAB-EXIT.
+010650     EXIT.
+010660
+010670*----------------------------------------------------------------
+010680* 7100-WRITE-XTAB-CELL
+010690*     PRINTS ONE DEPARTMENT/CITY HEADCOUNT, TOTAL, AND AVERAGE
+010700*     SALARY LINE.
+010710*----------------------------------------------------------------
+010720 7100-WRITE-XTAB-CELL.
+010730     COMPUTE WS-XT-CELL-AVERAGE ROUNDED =
+010740         WS-XT-CELL-TOTAL / WS-XT-CELL-HEADCOUNT
+010750     MOVE WS-PREV-XT-DEPT TO XTD-DEPT
+010760     MOVE WS-PREV-XT-CITY TO XTD-CITY
+010770     MOVE WS-XT-CELL-HEADCOUNT TO XTD-HEADCOUNT
+010780     MOVE WS-XT-CELL-TOTAL TO XTD-TOTAL
+010790     MOVE WS-XT-CELL-AVERAGE TO XTD-AVERAGE
+010800     MOVE WS-XTAB-DETAIL-LINE TO XTAB-LINE
+010810     WRITE XTAB-LINE.
+010820 7100-WRITE-XTAB-CELL-EXIT.
+010830     EXIT.
+010840
+010850*----------------------------------------------------------------
+010860* 7200-WRITE-XTAB-DEPT-TOTAL
+010870*     PRINTS THE SUBTOTAL LINE FOR THE DEPARTMENT JUST
+010880*     FINISHED.
+010890*----------------------------------------------------------------
+010900 7200-WRITE-XTAB-DEPT-TOTAL.
+010910     MOVE WS-PREV-XT-DEPT TO XTDT-DEPT
+010920     MOVE WS-XT-DEPT-HEADCOUNT TO XTDT-HEADCOUNT
+010930     MOVE WS-XT-DEPT-TOTAL TO XTDT-SALARY
+010940     MOVE WS-XTAB-DEPT-TOTAL-LINE TO XTAB-LINE
+010950     WRITE XTAB-LINE
+010960     MOVE SPACES TO XTAB-LINE
+010970     WRITE XTAB-LINE.
+010980 7200-WRITE-XTAB-DEPT-TOTAL-EXIT.
+010990     EXIT.
+011000
+011010*================================================================
+011020* 8000-WRITE-AUDIT-RECORD
+011030*     APPENDS ONE RECORD TO EMPAUDIT DESCRIBING AN ADD, CHANGE,
+011040*     OR DELETE AGAINST EMPLOYEE-MASTER.  THE CALLER MUST SET
+011050*     WS-AUDIT-ID, WS-AUDIT-OPERATION, AND THE BEFORE/AFTER
+011060*     FIELDS BEFORE PERFORMING THIS PARAGRAPH.
+011070*================================================================
+011080 8000-WRITE-AUDIT-RECORD.
+011090     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+011100     ACCEPT WS-AUD-TIME FROM TIME
+011110     MOVE WS-AUD-DATE TO AUD-DATE
+011120     MOVE WS-AUD-TIME TO AUD-TIME
+011130     MOVE WS-AUDIT-ID TO AUD-ID
+011140     MOVE WS-AUDIT-OPERATION TO AUD-OPERATION
+011150     MOVE WS-AUDIT-BEFORE-NAME TO AUD-BEFORE-NAME
+011160     MOVE WS-AUDIT-BEFORE-CITY TO AUD-BEFORE-CITY
+011170     MOVE WS-AUDIT-BEFORE-SALARY TO AUD-BEFORE-SALARY
+011180     MOVE WS-AUDIT-BEFORE-DEPT TO AUD-BEFORE-DEPT
+011190     MOVE WS-AUDIT-AFTER-NAME TO AUD-AFTER-NAME
+011200     MOVE WS-AUDIT-AFTER-CITY TO AUD-AFTER-CITY
+011210     MOVE WS-AUDIT-AFTER-SALARY TO AUD-AFTER-SALARY
+011220     MOVE WS-AUDIT-AFTER-DEPT TO AUD-AFTER-DEPT
+011230     OPEN EXTEND AUDIT-FILE
+011240     WRITE AUDIT-RECORD
+011250     CLOSE AUDIT-FILE.
+011260 8000-WRITE-AUDIT-RECORD-EXIT.
+011270     EXIT.
+011280
+011290*================================================================
+011300* 9999-END-RUN
+011310*     OPERATOR CHOSE TO EXIT THE PROGRAM.
+011320*================================================================
+011330 9999-END-RUN.
+011340     DISPLAY "Thank You for using the program!"
+011350     STOP RUN.
+011360 9999-END-RUN-EXIT.
+011370     EXIT.
